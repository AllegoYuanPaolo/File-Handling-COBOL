@@ -6,13 +6,29 @@
                file-control.
                    select optional outputFile
                        assign to 'Itr7.dat'
-                       organization is line sequential.
-       
+                       organization is line sequential
+                       file status is OFStat.
+
+                   select auditFile
+                       assign to "AUDIT-TRAIL.dat"
+                       organization is line sequential
+                       file status is AuditStat.
+
        data division.
            file section.
                fd outputFile.
                    01 bufferLine pic x(64).
+
+               fd auditFile.
+                   copy "AUDITTRL.cpy".
            local-storage section.
+           01 OFStat pic xx.
+
+           01 AuditStat pic xx.
+           01 curDateTime pic x(21).
+           01 dispAuditDate pic x(10).
+           01 dispAuditTime pic x(8).
+
            01 num pic 9(3).
            01 ZNum pic zzz.
 
@@ -22,6 +38,12 @@
 
            01 dispSum pic ZZZ.
 
+           01 evenSumTotal pic 9(4) value 0.
+           01 dispEvenSum pic Z(3)9.
+
+           01 termCount pic 9(3) value 0.
+           01 dispTermCount pic ZZZ.
+
        procedure division.
 
            display "Enter num: " no advancing
@@ -29,10 +51,11 @@
            
            open extend outputFile
                move spaces to bufferLine
-               if num < 0 
+               if num < 0
                    display "Cannot do negative"
                    close outputFile
-                   exit program 
+                   perform WRITE-AUDIT-TRAIL
+                   goback
               end-if.
            move num to ZNum
                string "Num: " delimited by size
@@ -44,20 +67,83 @@
 
 
                perform until i > num
-                   add i to sumTotal
+                   add 1 to termCount
+                   if function mod(i, 2) = 0
+                       add i to evenSumTotal
+                   else
+                       add i to sumTotal
+                   end-if
                    add 1 to i
                end-perform.
                    move sumTotal to dispSum
+                   move evenSumTotal to dispEvenSum
+                   move termCount to dispTermCount
                    display "Sum: " dispSum
+                   display "Even Sum: " dispEvenSum
                string "Sum: " delimited by size
                    function trim(dispSum) delimited by size
+                   " | Even Sum: " delimited by size
+                   function trim(dispEvenSum) delimited by size
                    into bufferLine
                end-string
                    write bufferLine
+
+                   move spaces to bufferLine
+                   string "Terms: " delimited by size
+                       function trim(dispTermCount) delimited by size
+                       into bufferLine
+                   end-string
+                       write bufferLine
                    write bufferLine from spaces
            
            close outputFile
-           
-       exit program.
+
+           perform WRITE-AUDIT-TRAIL
+
+       GOBACK.
+
+       WRITE-AUDIT-TRAIL.
+           move function current-date to curDateTime
+
+           move spaces to dispAuditDate
+           string curDateTime(1:4) delimited by size
+                  "-" delimited by size
+                  curDateTime(5:2) delimited by size
+                  "-" delimited by size
+                  curDateTime(7:2) delimited by size
+                  into dispAuditDate
+           end-string
+
+           move spaces to dispAuditTime
+           string curDateTime(9:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(11:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(13:2) delimited by size
+                  into dispAuditTime
+           end-string
+
+           move spaces to audit-line
+           string "PGM: Itr7" delimited by size
+                  " | DATE: " delimited by size
+                  dispAuditDate delimited by size
+                  " | TIME: " delimited by size
+                  dispAuditTime delimited by size
+                  " | OFSTAT: " delimited by size
+                  OFStat delimited by size
+                  into audit-line
+           end-string
+
+           open input auditFile
+               if AuditStat = "00"
+                   close auditFile
+                   open extend auditFile
+               else
+                   open output auditFile
+               end-if
+
+           write audit-line
+
+           close auditFile.
       
        
\ No newline at end of file
