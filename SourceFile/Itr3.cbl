@@ -6,24 +6,55 @@
                file-control.
                    select optional outputFile
                        assign to 'Itr3.dat'
-                       organization is line sequential.
+                       organization is line sequential
+                       file status is OFStat.
+
+                   select auditFile
+                       assign to "AUDIT-TRAIL.dat"
+                       organization is line sequential
+                       file status is AuditStat.
        data division.
            file section.
                fd outputFile.
                    01 bufferLine pic x(64).
+
+               fd auditFile.
+                   copy "AUDITTRL.cpy".
            local-storage section.
+           01 OFStat pic xx.
+
+           01 AuditStat pic xx.
+           01 curDateTime pic x(21).
+           01 dispAuditDate pic x(10).
+           01 dispAuditTime pic x(8).
+
            01 n pic 99.
            01 ZN pic z9.
            01 counter pic 99 value 1.
            01 dispCounter pic Z9.
            01 ptr pic s9(4) comp.
+
+           01 listMode pic x.
+           01 stepN pic 99 value 2.
+           01 isMatch pic x.
+           01 sumVal pic 9(5) value 0.
+           01 dispSumVal pic ZZZZ9.
        procedure division.
-       
+
+           display "(E)ven, (O)dd or (S)tep-N listing: "
+               with no advancing
+           accept listMode
+
+           if listMode = 'S' or listMode = 's'
+               display "Enter step size: " with no advancing
+               accept stepN
+           end-if
+
            display "Enter end: " with no advancing
            accept n
            open extend outputFile
                move n to ZN
-               
+
                move spaces to bufferLine
                string "Num: " delimited by size
                        function trim(ZN) delimited by size
@@ -35,9 +66,27 @@
                    move 1 to ptr
 
                perform until counter > n
-                       if function mod(counter, 2) = 0
+                       move 'N' to isMatch
+                       if listMode = 'O' or listMode = 'o'
+                           if function mod(counter, 2) = 1
+                               move 'Y' to isMatch
+                           end-if
+                       else
+                           if listMode = 'S' or listMode = 's'
+                               if function mod(counter, stepN) = 0
+                                   move 'Y' to isMatch
+                               end-if
+                           else
+                               if function mod(counter, 2) = 0
+                                   move 'Y' to isMatch
+                               end-if
+                           end-if
+                       end-if
+
+                       if isMatch = 'Y'
                            move counter to dispCounter
-                           
+                           add counter to sumVal
+
                      string function trim(dispCounter) delimited by size
                             ", " delimited by size
                             into bufferLine
@@ -49,10 +98,66 @@
                    add 1 to counter
                end-perform
                write bufferLine
+
+               move sumVal to dispSumVal
+               move spaces to bufferLine
+               string "Sum of listed values 1.." delimited by size
+                      function trim(ZN) delimited by size
+                      ": " delimited by size
+                      function trim(dispSumVal) delimited by size
+                      into bufferLine
+               end-string
+                   write bufferLine
+
                write bufferLine from spaces
 
            close outputFile
-    
 
-       exit program.
+           perform WRITE-AUDIT-TRAIL
+
+       GOBACK.
+
+       WRITE-AUDIT-TRAIL.
+           move function current-date to curDateTime
+
+           move spaces to dispAuditDate
+           string curDateTime(1:4) delimited by size
+                  "-" delimited by size
+                  curDateTime(5:2) delimited by size
+                  "-" delimited by size
+                  curDateTime(7:2) delimited by size
+                  into dispAuditDate
+           end-string
+
+           move spaces to dispAuditTime
+           string curDateTime(9:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(11:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(13:2) delimited by size
+                  into dispAuditTime
+           end-string
+
+           move spaces to audit-line
+           string "PGM: Itr3" delimited by size
+                  " | DATE: " delimited by size
+                  dispAuditDate delimited by size
+                  " | TIME: " delimited by size
+                  dispAuditTime delimited by size
+                  " | OFSTAT: " delimited by size
+                  OFStat delimited by size
+                  into audit-line
+           end-string
+
+           open input auditFile
+               if AuditStat = "00"
+                   close auditFile
+                   open extend auditFile
+               else
+                   open output auditFile
+               end-if
+
+           write audit-line
+
+           close auditFile.
        
\ No newline at end of file
