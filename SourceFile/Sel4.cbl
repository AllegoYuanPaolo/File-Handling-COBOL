@@ -9,10 +9,18 @@
                        organization is line sequential
                        file status is OFStat.
 
+                   select auditFile
+                       assign to "AUDIT-TRAIL.dat"
+                       organization is line sequential
+                       file status is AuditStat.
+
        DATA DIVISION.
            file section.
                fd outputFile.
                    01 bufferLine pic x(64).
+
+               fd auditFile.
+                   copy "AUDITTRL.cpy".
            local-STORAGE SECTION.
            01 num1 PIC S9(3) comp.
            01 num2 PIC S9(3) comp.
@@ -29,7 +37,40 @@
            01 OFStat pic xx.
 
            01 result pic x(64).
+
+           01 runMode pic x.
+
+           01 rankCount pic 99.
+           01 rank-table.
+              02 rank-entry occurs 1 to 50 times
+                      depending on rankCount
+                      indexed by rankIdx.
+                  03 rankNum pic s9(3) comp.
+           01 dispRankIdx pic Z9.
+           01 swapFlag pic x.
+           01 tempNum pic s9(3) comp.
+           01 dispRank pic +ZZZ.
+
+           01 AuditStat pic xx.
+           01 curDateTime pic x(21).
+           01 dispAuditDate pic x(10).
+           01 dispAuditTime pic x(8).
        PROCEDURE DIVISION.
+           display "(T)wo-number compare or (R)anking/sort: "
+               with no advancing
+           accept runMode
+
+           if runMode = 'R' or runMode = 'r'
+               perform RANKING-RUN
+           else
+               perform TWO-NUMBER-RUN
+           end-if
+
+           perform WRITE-AUDIT-TRAIL
+
+       goback.
+
+       TWO-NUMBER-RUN.
            DISPLAY "Enter num1: " with no advancing
            accept num1
 
@@ -107,7 +148,123 @@
                            write bufferLine from spaces
 
                         close outputFile
-                           
 
-       goback. 
-               
\ No newline at end of file
+       TWO-NUMBER-RUN-EXIT.
+           exit.
+
+       RANKING-RUN.
+           display "How many numbers? " with no advancing
+           accept rankCount
+           perform until rankCount >= 1 and rankCount <= 50
+               display "Must be between 1 and 50, re-enter: "
+                   with no advancing
+               accept rankCount
+           end-perform
+
+           perform varying rankIdx from 1 by 1 until rankIdx > rankCount
+               set dispRankIdx to rankIdx
+               display "Enter number " dispRankIdx ": "
+                   with no advancing
+               accept rankNum(rankIdx)
+           end-perform
+
+           move 'Y' to swapFlag
+           perform until swapFlag = 'N'
+               move 'N' to swapFlag
+               perform varying rankIdx from 1 by 1
+                       until rankIdx > rankCount - 1
+                   if rankNum(rankIdx) < rankNum(rankIdx + 1)
+                       move rankNum(rankIdx) to tempNum
+                       move rankNum(rankIdx + 1) to rankNum(rankIdx)
+                       move tempNum to rankNum(rankIdx + 1)
+                       move 'Y' to swapFlag
+                   end-if
+               end-perform
+           end-perform
+
+           display "________________"
+           display "Ranking (descending):"
+
+           open input outputFile
+               if OFStat = "00"
+                   close outputFile
+                   open extend outputFile
+               else
+                   open output outputFile
+               end-if
+
+               move spaces to bufferLine
+               string "Ranking of " delimited by size
+                      function trim(rankCount) delimited by size
+                      " numbers (descending):" delimited by size
+                      into bufferLine
+               end-string
+                   write bufferLine
+
+               perform varying rankIdx from 1 by 1
+                       until rankIdx > rankCount
+                   move rankNum(rankIdx) to dispRank
+                   set dispRankIdx to rankIdx
+                   display dispRankIdx ": " dispRank
+
+                   move spaces to bufferLine
+                   string "  " delimited by size
+                          function trim(dispRankIdx) delimited by size
+                          ": " delimited by size
+                          function trim(dispRank) delimited by size
+                          into bufferLine
+                   end-string
+                       write bufferLine
+               end-perform
+
+               write bufferLine from "---------------"
+               write bufferLine from spaces
+
+           close outputFile
+
+       RANKING-RUN-EXIT.
+           exit.
+
+       WRITE-AUDIT-TRAIL.
+           move function current-date to curDateTime
+
+           move spaces to dispAuditDate
+           string curDateTime(1:4) delimited by size
+                  "-" delimited by size
+                  curDateTime(5:2) delimited by size
+                  "-" delimited by size
+                  curDateTime(7:2) delimited by size
+                  into dispAuditDate
+           end-string
+
+           move spaces to dispAuditTime
+           string curDateTime(9:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(11:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(13:2) delimited by size
+                  into dispAuditTime
+           end-string
+
+           move spaces to audit-line
+           string "PGM: SEL4" delimited by size
+                  " | DATE: " delimited by size
+                  dispAuditDate delimited by size
+                  " | TIME: " delimited by size
+                  dispAuditTime delimited by size
+                  " | OFSTAT: " delimited by size
+                  OFStat delimited by size
+                  into audit-line
+           end-string
+
+           open input auditFile
+               if AuditStat = "00"
+                   close auditFile
+                   open extend auditFile
+               else
+                   open output auditFile
+               end-if
+
+           write audit-line
+
+           close auditFile.
