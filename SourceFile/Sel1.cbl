@@ -8,13 +8,43 @@
                        assign to "Sel1.dat"
                        organization is line sequential
                        file status is OFStat.
-       
+
+                   select csvFile
+                       assign to "Sel1.csv"
+                       organization is line sequential
+                       file status is CSVStat.
+
+                   select studentMaster
+                       assign to "STUDENT-MASTER.dat"
+                       organization is indexed
+                       access mode is dynamic
+                       record key is sm-student-id
+                       file status is SMStat.
+
+                   select auditFile
+                       assign to "AUDIT-TRAIL.dat"
+                       organization is line sequential
+                       file status is AuditStat.
+
        DATA DIVISION.
            file section.
                fd outputFile.
                    01 bufferLine pic x(64).
+
+               fd csvFile.
+                   01 csvLine pic x(80).
+
+               fd studentMaster.
+                   copy "STUDENT-MASTER.cpy".
+
+               fd auditFile.
+                   copy "AUDITTRL.cpy".
+
            local-STORAGE SECTION.
-           01 rawData.    
+           01 SMStat pic xx.
+           01 studentID pic 9(6).
+
+           01 rawData.
                02 prelim pic 9(3).
                02 midterm pic 9(3).
                02 finals pic 9(3).
@@ -31,9 +61,35 @@
            01 result pic x(64).
 
            01 OFStat pic xx.
+           01 CSVStat pic xx.
            01 ptr pic s9(4) comp.
 
+           01 avgMode pic x.
+           01 anotherFlag pic x value 'Y'.
+           01 confirmFlag pic x.
+
+           01 AuditStat pic xx.
+           01 curDateTime pic x(21).
+           01 dispAuditDate pic x(10).
+           01 dispAuditTime pic x(8).
+
        PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           move 'Y' to anotherFlag
+           perform until anotherFlag not = 'Y' and anotherFlag not = 'y'
+               perform PROCESS-ONE-STUDENT
+               display "Another student? (Y/N): " with no advancing
+               accept anotherFlag
+           end-perform
+
+           perform WRITE-AUDIT-TRAIL
+
+       goback.
+
+       PROCESS-ONE-STUDENT.
+           display "Enter Student ID: " with no advancing
+           accept studentID
+
            Display "Enter prelim grades: " with no advancing
            accept prelim
 
@@ -43,7 +99,16 @@
            display "Enter Finals: " with no advancing
            accept finals
 
-           compute ave = (prelim + midterm + finals) / 3
+           display "(S)traight or (W)eighted 30/30/40 average: "
+               with no advancing
+           accept avgMode
+
+           if avgMode = 'W' or avgMode = 'w'
+               compute ave rounded =
+                   (prelim * 0.30) + (midterm * 0.30) + (finals * 0.40)
+           else
+               compute ave = (prelim + midterm + finals) / 3
+           end-if
            move ave to dispAve
            move prelim to fPrelim
            move midterm to fMidterm
@@ -58,12 +123,20 @@
            end-if
                display result
 
+               display "Confirm this entry? (Y/N): " with no advancing
+               accept confirmFlag
+               if confirmFlag not = 'Y' and confirmFlag not = 'y'
+                   display "Entry discarded - not written."
+                   exit paragraph
+               end-if
+
                open input outputFile
                    if OFStat = "00"
                        close outputFile
                        open extend outputFile
                     else
                        open output outputFile
+                       perform WRITE-REPORT-HEADER
                     end-if
                        move spaces to bufferLine
                        move 1 to ptr
@@ -97,6 +170,128 @@
 
                     close outputFile
 
-               
-       
-       goback. 
+               perform WRITE-CSV-EXPORT
+
+               perform UPDATE-STUDENT-MASTER.
+
+       WRITE-CSV-EXPORT.
+           open input csvFile
+               if CSVStat = "00"
+                   close csvFile
+                   open extend csvFile
+               else
+                   open output csvFile
+                   move "StudentID,Prelim,Midterm,Finals,Average,Result"
+                       to csvLine
+                   write csvLine
+               end-if
+
+           move spaces to csvLine
+           string function trim(studentID) delimited by size
+                  "," delimited by size
+                  function trim(fPrelim) delimited by size
+                  "," delimited by size
+                  function trim(fMidterm) delimited by size
+                  "," delimited by size
+                  function trim(fFinals) delimited by size
+                  "," delimited by size
+                  function trim(dispAve) delimited by size
+                  "," delimited by size
+                  function trim(result) delimited by size
+                  into csvLine
+           end-string
+               write csvLine
+
+           close csvFile.
+
+       WRITE-REPORT-HEADER.
+           write bufferLine from "===== SEL1 GRADE AVERAGE REPORT ====="
+           write bufferLine from "Prelim / Midterm / Finals / Average"
+           write bufferLine from "-----------------------------------".
+
+       UPDATE-STUDENT-MASTER.
+           open i-o studentMaster
+           if SMStat = "35"
+               open output studentMaster
+               close studentMaster
+               open i-o studentMaster
+           end-if
+
+           move studentID to sm-student-id
+           read studentMaster
+               invalid key
+                   move 1 to sm-term-count
+                   move prelim to sm-term-prelim(1)
+                   move midterm to sm-term-midterm(1)
+                   move finals to sm-term-finals(1)
+                   move ave to sm-term-average(1)
+                   write student-master-record
+               not invalid key
+                   if sm-term-count < 10
+                       add 1 to sm-term-count
+                   else
+                       perform varying sm-term-idx from 1 by 1
+                               until sm-term-idx > 9
+                           move sm-term-prelim(sm-term-idx + 1)
+                               to sm-term-prelim(sm-term-idx)
+                           move sm-term-midterm(sm-term-idx + 1)
+                               to sm-term-midterm(sm-term-idx)
+                           move sm-term-finals(sm-term-idx + 1)
+                               to sm-term-finals(sm-term-idx)
+                           move sm-term-average(sm-term-idx + 1)
+                               to sm-term-average(sm-term-idx)
+                       end-perform
+                   end-if
+                   move prelim to sm-term-prelim(sm-term-count)
+                   move midterm to sm-term-midterm(sm-term-count)
+                   move finals to sm-term-finals(sm-term-count)
+                   move ave to sm-term-average(sm-term-count)
+                   rewrite student-master-record
+           end-read
+
+           close studentMaster.
+
+       WRITE-AUDIT-TRAIL.
+           move function current-date to curDateTime
+
+           move spaces to dispAuditDate
+           string curDateTime(1:4) delimited by size
+                  "-" delimited by size
+                  curDateTime(5:2) delimited by size
+                  "-" delimited by size
+                  curDateTime(7:2) delimited by size
+                  into dispAuditDate
+           end-string
+
+           move spaces to dispAuditTime
+           string curDateTime(9:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(11:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(13:2) delimited by size
+                  into dispAuditTime
+           end-string
+
+           move spaces to audit-line
+           string "PGM: SEL1" delimited by size
+                  " | DATE: " delimited by size
+                  dispAuditDate delimited by size
+                  " | TIME: " delimited by size
+                  dispAuditTime delimited by size
+                  " | OFSTAT: " delimited by size
+                  OFStat delimited by size
+                  into audit-line
+           end-string
+
+           open input auditFile
+               if AuditStat = "00"
+                   close auditFile
+                   open extend auditFile
+               else
+                   open output auditFile
+               end-if
+
+           write audit-line
+
+           close auditFile.
+
