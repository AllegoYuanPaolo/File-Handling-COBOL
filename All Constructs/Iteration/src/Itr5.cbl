@@ -6,13 +6,29 @@
                file-control.
                    select optional outputFile
                        assign to "Itr5.dat"
-                       organization is line sequential.
+                       organization is line sequential
+                       file status is OFStat.
+
+                   select auditFile
+                       assign to "AUDIT-TRAIL.dat"
+                       organization is line sequential
+                       file status is AuditStat.
 
        data division.
            file section.
                fd outputFile.
                    01 bufferLine pic x(64).
+
+               fd auditFile.
+                   copy "AUDITTRL.cpy".
            local-storage section.
+           01 OFStat pic xx.
+
+           01 AuditStat pic xx.
+           01 curDateTime pic x(21).
+           01 dispAuditDate pic x(10).
+           01 dispAuditTime pic x(8).
+
            01 startNum pic 99.
            01 endNum pic 99.
            01 ZStart pic zz.
@@ -21,6 +37,12 @@
            01 sumTotal pic 9999 value 0.
            01 dispSum pic Z,ZZ9.
 
+           01 evenSumTotal pic 9999 value 0.
+           01 dispEvenSum pic Z,ZZ9.
+
+           01 termCount pic 99 value 0.
+           01 dispTermCount pic Z9.
+
            01 ptr pic s9(4) comp.
        procedure division.
        
@@ -38,7 +60,8 @@
                    if startNum > endNum
                        display "Start number cannot be greater than end"
                        close outputFile
-                       exit program
+                       perform WRITE-AUDIT-TRAIL
+                       goback
                    end-if
 
                    move spaces to bufferLine
@@ -54,25 +77,85 @@
                        move 1 to ptr
 
            perform until startNum > endNum
-                   
+                   add 1 to termCount
                    if function mod(startNum, 2) not = 0
                        move startNum to dispSum
                        add startNum to sumTotal
+                   else
+                       add startNum to evenSumTotal
                    end-if
                add 1 to startNum
            end-perform
                move sumTotal to dispSum
+               move evenSumTotal to dispEvenSum
+               move termCount to dispTermCount
                    display "Sum: " dispSum
+                   display "Even Sum: " dispEvenSum
 
-                   string "Sum: " delimited by size
+                   string "Odd Sum: " delimited by size
                            function trim(dispSum) delimited by size
+                           " | Even Sum: " delimited by size
+                           function trim(dispEvenSum) delimited by size
                            into bufferLine
                    end-string
                        write bufferLine
 
+                       move spaces to bufferLine
+                       string "Terms: " delimited by size
+                               function trim(dispTermCount)
+                                   delimited by size
+                               into bufferLine
+                       end-string
+                           write bufferLine
+
                        write bufferLine from spaces
                close outputFile
 
-      
-       exit program.
+           perform WRITE-AUDIT-TRAIL
+
+       GOBACK.
+
+       WRITE-AUDIT-TRAIL.
+           move function current-date to curDateTime
+
+           move spaces to dispAuditDate
+           string curDateTime(1:4) delimited by size
+                  "-" delimited by size
+                  curDateTime(5:2) delimited by size
+                  "-" delimited by size
+                  curDateTime(7:2) delimited by size
+                  into dispAuditDate
+           end-string
+
+           move spaces to dispAuditTime
+           string curDateTime(9:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(11:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(13:2) delimited by size
+                  into dispAuditTime
+           end-string
+
+           move spaces to audit-line
+           string "PGM: Itr5" delimited by size
+                  " | DATE: " delimited by size
+                  dispAuditDate delimited by size
+                  " | TIME: " delimited by size
+                  dispAuditTime delimited by size
+                  " | OFSTAT: " delimited by size
+                  OFStat delimited by size
+                  into audit-line
+           end-string
+
+           open input auditFile
+               if AuditStat = "00"
+                   close auditFile
+                   open extend auditFile
+               else
+                   open output auditFile
+               end-if
+
+           write audit-line
+
+           close auditFile.
        
\ No newline at end of file
