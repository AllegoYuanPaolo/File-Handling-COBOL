@@ -6,18 +6,43 @@ $set sourceformat"free"
        ENVIRONMENT DIVISION.
            input-output section.
                file-control.
-                   select outputFile 
+                   select outputFile
                        assign to "Seq5.dat"
                        organization is line sequential
                        file status is OFStat.
-       
+
+                   select studentMaster
+                       assign to "STUDENT-MASTER.dat"
+                       organization is indexed
+                       access mode is dynamic
+                       record key is sm-student-id
+                       file status is SMStat.
+
+                   select auditFile
+                       assign to "AUDIT-TRAIL.dat"
+                       organization is line sequential
+                       file status is AuditStat.
+
        DATA DIVISION.
            file section.
                fd outputFile.
                    01 bufferLine pic x(64).
 
+               fd studentMaster.
+                   copy "STUDENT-MASTER.cpy".
+
+               fd auditFile.
+                   copy "AUDITTRL.cpy".
+
            WORKING-STORAGE SECTION.
-           
+           01 SMStat pic xx.
+
+           01 AuditStat pic xx.
+           01 curDateTime pic x(21).
+           01 dispAuditDate pic x(10).
+           01 dispAuditTime pic x(8).
+           01 studentID pic 9(6).
+
            01 rawData.
                02 prelim PIC 9(3).
                02 midterm PIC 9(3).
@@ -37,7 +62,10 @@ $set sourceformat"free"
 
 
        PROCEDURE DIVISION.
-       
+
+       DISPLAY "Enter Student ID: " no advancing
+       accept studentID
+
        DISPLAY "Enter Prelim grades: " no advancing
        accept prelim
        
@@ -93,9 +121,98 @@ $set sourceformat"free"
                close outputFile
                  display "Prelims: " function trim(formatPrelim) " | Midterms: " function trim(formatMidterm) " | Finals: " function trim(formatFinals) " |" 
         display "_______________".
-        display "Average grade: " function trim(dispAve)    
-
+        display "Average grade: " function trim(dispAve)
+
+           perform UPDATE-STUDENT-MASTER
+
+           perform WRITE-AUDIT-TRAIL
+
+       GOBACK.
+
+       WRITE-AUDIT-TRAIL.
+           move function current-date to curDateTime
+
+           move spaces to dispAuditDate
+           string curDateTime(1:4) delimited by size
+                  "-" delimited by size
+                  curDateTime(5:2) delimited by size
+                  "-" delimited by size
+                  curDateTime(7:2) delimited by size
+                  into dispAuditDate
+           end-string
+
+           move spaces to dispAuditTime
+           string curDateTime(9:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(11:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(13:2) delimited by size
+                  into dispAuditTime
+           end-string
+
+           move spaces to audit-line
+           string "PGM: Seq5" delimited by size
+                  " | DATE: " delimited by size
+                  dispAuditDate delimited by size
+                  " | TIME: " delimited by size
+                  dispAuditTime delimited by size
+                  " | OFSTAT: " delimited by size
+                  OFStat delimited by size
+                  into audit-line
+           end-string
+
+           open input auditFile
+               if AuditStat = "00"
+                   close auditFile
+                   open extend auditFile
+               else
+                   open output auditFile
+               end-if
 
-       exit program.
+           write audit-line
+
+           close auditFile.
+
+       UPDATE-STUDENT-MASTER.
+           open i-o studentMaster
+           if SMStat = "35"
+               open output studentMaster
+               close studentMaster
+               open i-o studentMaster
+           end-if
+
+           move studentID to sm-student-id
+           read studentMaster
+               invalid key
+                   move 1 to sm-term-count
+                   move prelim to sm-term-prelim(1)
+                   move midterm to sm-term-midterm(1)
+                   move finals to sm-term-finals(1)
+                   move ave to sm-term-average(1)
+                   write student-master-record
+               not invalid key
+                   if sm-term-count < 10
+                       add 1 to sm-term-count
+                   else
+                       perform varying sm-term-idx from 1 by 1
+                               until sm-term-idx > 9
+                           move sm-term-prelim(sm-term-idx + 1)
+                               to sm-term-prelim(sm-term-idx)
+                           move sm-term-midterm(sm-term-idx + 1)
+                               to sm-term-midterm(sm-term-idx)
+                           move sm-term-finals(sm-term-idx + 1)
+                               to sm-term-finals(sm-term-idx)
+                           move sm-term-average(sm-term-idx + 1)
+                               to sm-term-average(sm-term-idx)
+                       end-perform
+                   end-if
+                   move prelim to sm-term-prelim(sm-term-count)
+                   move midterm to sm-term-midterm(sm-term-count)
+                   move finals to sm-term-finals(sm-term-count)
+                   move ave to sm-term-average(sm-term-count)
+                   rewrite student-master-record
+           end-read
+
+           close studentMaster.
 
        
\ No newline at end of file
