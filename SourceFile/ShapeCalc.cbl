@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SHAPECALC.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 shapeChoice pic x.
+       01 doneFlag pic x value 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           perform until doneFlag = 'Y'
+               perform DISPLAY-MENU
+               accept shapeChoice
+
+               evaluate shapeChoice
+                   when 'C' when 'c'
+                       call "Seq8" end-call cancel "Seq8"
+                   when 'R' when 'r'
+                       call "Seq9" end-call cancel "Seq9"
+                   when 'T' when 't'
+                       call "Seq10" end-call cancel "Seq10"
+                   when 'X' when 'x'
+                       move 'Y' to doneFlag
+                   when other
+                       display
+                           "Invalid selection - pick C, R, T, or X."
+               end-evaluate
+           end-perform
+
+           display "Exiting shape calculator."
+
+           GOBACK.
+
+       DISPLAY-MENU.
+           display " "
+           display "========= SHAPE CALCULATOR ========="
+           display "C  Circle    (area/circumference/cost)"
+           display "R  Rectangle (area/perimeter, batch mode)"
+           display "T  Triangle  (right-triangle validation)"
+           display "X  Exit"
+           display "======================================"
+           display "Enter selection: " with no advancing.
