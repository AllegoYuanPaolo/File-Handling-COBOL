@@ -1,6 +1,6 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. Sel8.
-           
+
         environment division.
            input-output section.
                file-control.
@@ -8,13 +8,108 @@
                        assign to "Sel8.dat"
                        organization is line sequential
                        file status is OFStat.
-       
+
+                   select csvFile
+                       assign to "Sel8.csv"
+                       organization is line sequential
+                       file status is CSVStat.
+
+                   select transFile
+                       assign to "SEL8-TRANS.dat"
+                       organization is line sequential
+                       file status is TFStat.
+
+                   select employeeMaster
+                       assign to "EMPLOYEE-MASTER.dat"
+                       organization is indexed
+                       access mode is dynamic
+                       record key is em-snum
+                       file status is EMStat.
+
+                   select commRateFile
+                       assign to "COMMRATE.dat"
+                       organization is line sequential
+                       file status is CRStat.
+
+                   select rejectFile
+                       assign to "SEL8-REJECTS.dat"
+                       organization is line sequential
+                       file status is RJStat.
+
+                   select checkpointFile
+                       assign to "SEL8-CKPT.dat"
+                       organization is line sequential
+                       file status is CKStat.
+
+                   select payrollFile
+                       assign to "SEL8-PAYROLL.dat"
+                       organization is line sequential
+                       file status is PRStat.
+
+                   select auditFile
+                       assign to "AUDIT-TRAIL.dat"
+                       organization is line sequential
+                       file status is AuditStat.
+
         DATA DIVISION.
            File section.
                fd outputFile.
                    01 bufferLine pic x(64).
 
+               fd csvFile.
+                   01 csvLine pic x(128).
+
+               fd transFile.
+                   01 trans-record.
+                       02 t-sname pic x(20).
+                       02 t-snum pic 9(6).
+                       02 t-usold pic 9(3)v99.
+                       02 t-uprice pic 9(3).
+
+               fd employeeMaster.
+                   copy "EMPLOYEE-MASTER.cpy".
+
+               fd commRateFile.
+                   01 commrate-record.
+                       02 cr-breakpoint pic 9(7).
+                       02 cr-rate pic 9v99.
+
+               fd rejectFile.
+                   01 rejectLine pic x(64).
+
+               fd checkpointFile.
+                   01 ckpt-record pic 9(7).
+
+               fd payrollFile.
+                   01 payroll-record.
+                       02 pr-emp-number     pic 9(6).
+                       02 pr-pay-period     pic 9(6).
+                       02 pr-commission-amt pic 9(7)v99.
+
+               fd auditFile.
+                   copy "AUDITTRL.cpy".
+
            LOCAL-STORAGE SECTION.
+           01 runMode pic x.
+           01 EMStat pic xx.
+           01 CRStat pic xx.
+           01 RJStat pic xx.
+
+           01 AuditStat pic xx.
+           01 curDateTime pic x(21).
+           01 dispAuditDate pic x(10).
+           01 dispAuditTime pic x(8).
+           01 validTrans pic x value 'Y'.
+           01 rejectReason pic x(30).
+
+           01 commrate-table.
+               02 commrate-entry occurs 1 to 20 times
+                       depending on commrate-count
+                       indexed by cr-idx.
+                   03 t-cr-breakpoint pic 9(7).
+                   03 t-cr-rate pic 9v99.
+           01 commrate-count pic 99 value 0.
+
            01 Sname pic x(20).
            01 SNum pic 9(6).
            01 uSold pic 9(3)v99.
@@ -44,8 +139,122 @@
            01 spaceCount pic 99 value 0.
 
            01 OFStat pic xx.
+           01 TFStat pic xx.
+           01 CSVStat pic xx.
+           01 anotherFlag pic x value 'Y'.
+           01 confirmFlag pic x.
+
+           01 transEOF pic x value 'N'.
+
+           01 batchCount pic 9(5) value 0.
+           01 batchTotalSales pic 9(7)v99 value 0.
+           01 batchTotalComm pic 9(7)v99 value 0.
+
+           01 ZbatchCount pic ZZ,ZZ9.
+           01 ZbatchTotalSales pic $ZZ,ZZZ,zz9.99.
+           01 ZbatchTotalComm pic $ZZ,ZZZ,zz9.99.
+
+           01 CKStat pic xx.
+           01 PRStat pic xx.
+           01 payPeriod pic 9(6).
+           01 recsRead pic 9(7) value 0.
+           01 restartCount pic 9(7) value 0.
+           01 ckptSkipIdx pic 9(7).
+
+           01 reconEOF pic x value 'N'.
+           01 reconEntryCount pic 9(5) value 0.
+           01 reconTotalSales pic 9(7)v99 value 0.
+           01 reconTotalComm pic 9(7)v99 value 0.
+           01 reconLineSales pic 9(7)v99.
+           01 reconLineComm pic 9(7)v99.
+           01 reconSalesText pic x(64).
+           01 reconCommText pic x(64).
+           01 reconMatchCnt pic 99 value 0.
+           01 reconResult pic x(4) value "N/A ".
+           01 reconSkipCount pic 9(7) value 0.
+           01 reconSkippedSoFar pic 9(7) value 0.
+
+           01 currentMonth pic 99.
+
+           01 pageNum pic 9(3) value 1.
+           01 lineOnPage pic 9(3) value 0.
+           01 linesPerPage pic 9(3) value 15.
+           01 dispPageNum pic ZZ9.
 
         PROCEDURE DIVISION.
+        MAIN-LOGIC.
+           perform LOAD-COMMRATE-TABLE
+           perform GET-PAY-PERIOD
+
+           display "Sel8 commission run - (I)nteractive or (B)atch: "   -
+               with no advancing
+           accept runMode
+
+           if runMode = 'B' or runMode = 'b'
+               perform BATCH-RUN
+           else
+               perform INTERACTIVE-RUN
+           end-if.
+
+           perform WRITE-AUDIT-TRAIL
+
+           GOBACK.
+
+        WRITE-AUDIT-TRAIL.
+           move function current-date to curDateTime
+
+           move spaces to dispAuditDate
+           string curDateTime(1:4) delimited by size
+                  "-" delimited by size
+                  curDateTime(5:2) delimited by size
+                  "-" delimited by size
+                  curDateTime(7:2) delimited by size
+                  into dispAuditDate
+           end-string
+
+           move spaces to dispAuditTime
+           string curDateTime(9:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(11:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(13:2) delimited by size
+                  into dispAuditTime
+           end-string
+
+           move spaces to audit-line
+           string "PGM: Sel8" delimited by size
+                  " | DATE: " delimited by size
+                  dispAuditDate delimited by size
+                  " | TIME: " delimited by size
+                  dispAuditTime delimited by size
+                  " | OFSTAT: " delimited by size
+                  OFStat delimited by size
+                  " | RECON: " delimited by size
+                  reconResult delimited by size
+                  into audit-line
+           end-string
+
+           open input auditFile
+               if AuditStat = "00"
+                   close auditFile
+                   open extend auditFile
+               else
+                   open output auditFile
+               end-if
+
+           write audit-line
+
+           close auditFile.
+
+        INTERACTIVE-RUN.
+           move 'Y' to anotherFlag
+           perform until anotherFlag not = 'Y' and anotherFlag not = 'y'
+               perform PROCESS-ONE-TRANSACTION
+               display "Another transaction? (Y/N): " with no advancing
+               accept anotherFlag
+           end-perform.
+
+        PROCESS-ONE-TRANSACTION.
            display "Enter Employee Name: " no advancing
            accept SName
 
@@ -57,34 +266,438 @@
 
            display "Enter Unit Price: "
            accept uPrice
-           
+
+           perform VALIDATE-TRANSACTION
+           if validTrans = 'N'
+               perform OPEN-REJECT-FILE
+               perform WRITE-REJECT
+               close rejectFile
+               display "REJECTED: " function trim(rejectReason)
+               exit paragraph
+           end-if
+
+           perform COMPUTE-COMMISSION
+           perform FORMAT-AMOUNTS
+
+           display "Comm: " Zcomm
+           display "Total Sales: " alpTsales
+           display "Commission: " alpComm
+
+           display "Confirm this entry? (Y/N): " with no advancing
+           accept confirmFlag
+           if confirmFlag not = 'Y' and confirmFlag not = 'y'
+               display "Entry discarded - not written."
+               exit paragraph
+           end-if
+
+           open input outputFile
+           if OFStat = '00'
+               close outputFile
+               open extend outputFile
+           else
+               open output outputFile
+           end-if
+
+           perform OPEN-EMPLOYEE-MASTER
+           perform UPDATE-EMPLOYEE-MASTER
+           perform WRITE-DETAIL
+           close outputFile
+
+           perform OPEN-CSV-FILE
+           perform WRITE-CSV-DETAIL
+           close csvFile
+
+           perform OPEN-PAYROLL-FILE
+           perform WRITE-PAYROLL-RECORD
+           close payrollFile
+
+           close employeeMaster.
+
+        BATCH-RUN.
+           open input transFile
+           if TFStat not = '00'
+               display "ERROR: cannot open transaction file " TFStat
+               move 8 to RETURN-CODE
+               exit paragraph
+           end-if
+
+           perform COUNT-EXISTING-DETAIL
+
+           open input outputFile
+           if OFStat = '00'
+               close outputFile
+               open extend outputFile
+           else
+               open output outputFile
+           end-if
+
+           move 1 to pageNum
+           move 0 to lineOnPage
+           perform WRITE-PAGE-HEADER
+
+           perform OPEN-EMPLOYEE-MASTER
+
+           perform READ-CHECKPOINT
+           if restartCount > 0
+               display "Resuming batch after record " restartCount
+               perform varying ckptSkipIdx from 1 by 1
+                       until ckptSkipIdx > restartCount
+                   read transFile
+                       at end move 'Y' to transEOF
+                   end-read
+                   add 1 to recsRead
+               end-perform
+           end-if
+
+           if transEOF not = 'Y'
+               read transFile
+                   at end move 'Y' to transEOF
+               end-read
+               if transEOF not = 'Y'
+                   add 1 to recsRead
+               end-if
+           end-if
+
+           perform OPEN-REJECT-FILE
+           perform OPEN-CSV-FILE
+           perform OPEN-PAYROLL-FILE
+
+           perform until transEOF = 'Y'
+               move t-sname to Sname
+               move t-snum to SNum
+               move t-usold to uSold
+               move t-uprice to uPrice
+
+               perform VALIDATE-TRANSACTION
+               if validTrans = 'N'
+                   perform WRITE-REJECT
+               else
+                   perform COMPUTE-COMMISSION
+                   perform FORMAT-AMOUNTS
+                   perform UPDATE-EMPLOYEE-MASTER
+                   perform CHECK-PAGE-BREAK
+                   perform WRITE-DETAIL
+                   add 1 to lineOnPage
+                   perform WRITE-CSV-DETAIL
+                   perform WRITE-PAYROLL-RECORD
+
+                   add 1 to batchCount
+                   add tSales to batchTotalSales
+                   add comm to batchTotalComm
+               end-if
+
+               perform WRITE-CHECKPOINT
+
+               read transFile
+                   at end move 'Y' to transEOF
+               end-read
+               if transEOF not = 'Y'
+                   add 1 to recsRead
+               end-if
+           end-perform
+
+           close rejectFile
+           close csvFile
+           close payrollFile
+
+           perform WRITE-BATCH-TRAILER
+
+           move 0 to recsRead
+           perform WRITE-CHECKPOINT
+
+           close transFile
+           close outputFile
+           close employeeMaster
+
+           perform RECONCILE-BATCH.
+
+        COUNT-EXISTING-DETAIL.
+           move 0 to reconSkipCount
+
+           open input outputFile
+           if OFStat = "00"
+               move 'N' to reconEOF
+               read outputFile
+                   at end move 'Y' to reconEOF
+               end-read
+
+               perform until reconEOF = 'Y'
+                   if bufferLine(1:4) = "DTL "
+                       add 1 to reconSkipCount
+                   end-if
+
+                   read outputFile
+                       at end move 'Y' to reconEOF
+                   end-read
+               end-perform
+
+               close outputFile
+           end-if.
+
+        RECONCILE-BATCH.
+           move 0 to reconEntryCount
+           move 0 to reconTotalSales
+           move 0 to reconTotalComm
+           move 0 to reconSkippedSoFar
+
+           open input outputFile
+           if OFStat not = "00"
+               display "RECONCILE WARNING: cannot reopen Sel8.dat "
+                   OFStat
+               exit paragraph
+           end-if
+
+           move 'N' to reconEOF
+           read outputFile
+               at end move 'Y' to reconEOF
+           end-read
+
+           perform until reconEOF = 'Y'
+               move 0 to reconMatchCnt
+               if bufferLine(1:4) = "DTL "
+                   inspect bufferLine tallying reconMatchCnt
+                       for all " | Commission: "
+               end-if
+
+               if reconMatchCnt > 0
+                   if reconSkippedSoFar < reconSkipCount
+                       add 1 to reconSkippedSoFar
+                   else
+                       unstring bufferLine
+                               delimited by " | Commission: "
+                           into reconSalesText reconCommText
+                       end-unstring
+
+                       compute reconLineSales =
+                           function numval-c(reconSalesText(20:40))
+                       compute reconLineComm =
+                           function numval-c(reconCommText)
+
+                       add 1 to reconEntryCount
+                       add reconLineSales to reconTotalSales
+                       add reconLineComm to reconTotalComm
+                   end-if
+               end-if
+
+               read outputFile
+                   at end move 'Y' to reconEOF
+               end-read
+           end-perform
+
+           close outputFile
+
+           if reconEntryCount = batchCount
+                   and reconTotalSales = batchTotalSales
+                   and reconTotalComm = batchTotalComm
+               move "OK  " to reconResult
+               display "RECONCILE OK: " reconEntryCount
+                   " detail lines balance with the trailer"
+           else
+               move "FAIL" to reconResult
+               display "RECONCILE FAILED: detail sum " reconEntryCount
+                   "/" reconTotalSales "/" reconTotalComm
+               display "  vs trailer " batchCount "/" batchTotalSales
+                   "/" batchTotalComm
+           end-if.
+
+        READ-CHECKPOINT.
+           move 0 to restartCount
+           open input checkpointFile
+           if CKStat = "00"
+               read checkpointFile
+                   at end move 0 to restartCount
+                   not at end move ckpt-record to restartCount
+               end-read
+               close checkpointFile
+           end-if.
+
+        WRITE-CHECKPOINT.
+           open output checkpointFile
+           move recsRead to ckpt-record
+           write ckpt-record
+           close checkpointFile.
+
+        OPEN-EMPLOYEE-MASTER.
+           open i-o employeeMaster
+           if EMStat = "35"
+               open output employeeMaster
+               close employeeMaster
+               open i-o employeeMaster
+           end-if.
+
+        UPDATE-EMPLOYEE-MASTER.
+           move SNum to em-snum
+           read employeeMaster
+               invalid key
+                   move Sname to em-sname
+                   move currentMonth to em-mtd-month
+                   move tSales to em-mtd-sales
+                   move comm to em-mtd-comm
+                   move tSales to em-ytd-sales
+                   move comm to em-ytd-comm
+                   write employee-master-record
+               not invalid key
+                   move Sname to em-sname
+                   if em-mtd-month not = currentMonth
+                       move currentMonth to em-mtd-month
+                       move 0 to em-mtd-sales
+                       move 0 to em-mtd-comm
+                   end-if
+                   add tSales to em-mtd-sales
+                   add comm to em-mtd-comm
+                   add tSales to em-ytd-sales
+                   add comm to em-ytd-comm
+                   rewrite employee-master-record
+           end-read.
+
+        LOAD-COMMRATE-TABLE.
+           open input commRateFile
+           if CRStat not = "00"
+               display "WARNING: COMMRATE.dat not found, using defaults"
+               move 4 to commrate-count
+               move 15000 to t-cr-breakpoint(1)
+               move .15   to t-cr-rate(1)
+               move 20000 to t-cr-breakpoint(2)
+               move .20   to t-cr-rate(2)
+               move 25000 to t-cr-breakpoint(3)
+               move .25   to t-cr-rate(3)
+               move 30000 to t-cr-breakpoint(4)
+               move .30   to t-cr-rate(4)
+               exit paragraph
+           end-if
+
+           perform until CRStat not = "00"
+               read commRateFile
+                   at end exit perform
+                   not at end
+                       add 1 to commrate-count
+                       move cr-breakpoint
+                           to t-cr-breakpoint(commrate-count)
+                       move cr-rate to t-cr-rate(commrate-count)
+               end-read
+           end-perform
+
+           close commRateFile.
+
+        VALIDATE-TRANSACTION.
+           move 'Y' to validTrans
+           move spaces to rejectReason
+
+           if uSold <= 0
+               move 'N' to validTrans
+               move "Units sold must be positive" to rejectReason
+           else if uPrice <= 0
+               move 'N' to validTrans
+               move "Unit price must be positive" to rejectReason
+           end-if.
+
+        GET-PAY-PERIOD.
+           move function current-date to curDateTime
+           move curDateTime(1:6) to payPeriod
+           move curDateTime(5:2) to currentMonth.
+
+        OPEN-PAYROLL-FILE.
+           open input payrollFile
+           if PRStat = "00"
+               close payrollFile
+               open extend payrollFile
+           else
+               open output payrollFile
+           end-if.
+
+        WRITE-PAYROLL-RECORD.
+           move SNum to pr-emp-number
+           move payPeriod to pr-pay-period
+           move comm to pr-commission-amt
+           write payroll-record.
+
+        OPEN-CSV-FILE.
+           open input csvFile
+           if CSVStat = "00"
+               close csvFile
+               open extend csvFile
+           else
+               open output csvFile
+               move spaces to csvLine
+               string "Name,SNum,UnitsSold,UnitPrice," delimited by size
+                      "TotalSales,Commission" delimited by size
+                      into csvLine
+               end-string
+               write csvLine
+           end-if.
+
+        WRITE-CSV-DETAIL.
+           move spaces to csvLine
+           string function trim(Sname) delimited by size
+                  "," delimited by size
+                  function trim(SNum) delimited by size
+                  "," delimited by size
+                  function trim(alpSold) delimited by space
+                  "," delimited by size
+                  function trim(alpPrice) delimited by size
+                  "," delimited by size
+                  function trim(alpTsales) delimited by size
+                  "," delimited by size
+                  function trim(alpComm) delimited by size
+                  into csvLine
+           end-string
+               write csvLine.
+
+        OPEN-REJECT-FILE.
+           open input rejectFile
+           if RJStat = "00"
+               close rejectFile
+               open extend rejectFile
+           else
+               open output rejectFile
+           end-if.
+
+        WRITE-REJECT.
+           move spaces to rejectLine
+           string "Name: " delimited by size
+                  function trim(Sname) delimited by size
+                  " | ID: " delimited by size
+                  function trim(SNum) delimited by size
+                  into rejectLine
+           end-string
+               write rejectLine
+
+           move spaces to rejectLine
+           string "Reason: " delimited by size
+                  function trim(rejectReason) delimited by size
+                  into rejectLine
+           end-string
+               write rejectLine
+               write rejectLine from "-------------------"
+               write rejectLine from spaces.
+
+        COMPUTE-COMMISSION.
            compute tSales = uSold * uPrice
            move tSales to ZTsales
 
            move uSold to ZuSold
            move uPrice to ZuPrice
 
-            if tSales <= 15000
-                   compute comm = tSales * 0.15
-               else if tSales <= 20000
-                   compute comm = tSales * 0.20
-              else if tSales <= 25000
-                   compute comm = tSales * 0.25
-              else if tSales <= 30000
-                   compute comm = tSales * 0.30
-              else 
-                   compute comm = tSales * 0.40
-              end-if.
-           
-           move comm to ZComm
-           display "Comm: " Zcomm
+           move 0.40 to commRate
+           set cr-idx to 1
+           search commrate-entry varying cr-idx
+               at end move 0.40 to commRate
+               when tSales <= t-cr-breakpoint(cr-idx)
+                   move t-cr-rate(cr-idx) to commRate
+           end-search
+
+           compute comm = tSales * commRate
 
+           move comm to ZComm.
+
+        FORMAT-AMOUNTS.
                    inspect ZuSold tallying spaceCount for all spaces
                    if spaceCount > 0
                        unstring ZuSold delimited by all space
                                 into FSym FNum
                        end-unstring
-                       
+
+                       move spaces to alpSold
                        string FSym delimited by space
                               FNum delimited by space
                               into alpSold
@@ -101,26 +714,28 @@
                        unstring ZuPrice delimited all spaces
                                 into FSym FNum
                        end-unstring
-    
+
+                       move spaces to alpPrice
                        string FSym delimited by space
                               FNum delimited by space
-                              into alpSold
+                              into alpPrice
                        end-string
-                   else 
+                   else
                        move ZuPrice to alpPrice
                    end-if.
 
-                   move 0 to spaceCount    
-                   move spaces to frmt 
+                   move 0 to spaceCount
+                   move spaces to frmt
+
 
-                   
                    inspect ZTsales tallying spaceCount for all space
-                   
+
                    if spaceCount not =  0
                        unstring ZTsales delimited by all space
                                 into FSym FNum
                        end-unstring
-    
+
+                       move spaces to alpTsales
                        string FSym delimited by space
                               FNum delimited by space
                               into alpTSales
@@ -128,7 +743,7 @@
                    else
                        move ZTsales to alpTsales
                    end-if.
-                    
+
 
                    move space to frmt
 
@@ -136,22 +751,36 @@
                             into FSym FNum
                    end-unstring
 
+                   move spaces to alpComm
                    string FSym delimited by space
                           FNum delimited by space
                           into alpComm
-                   end-string
+                   end-string.
 
-           display "Total Sales: " alpTsales
-           display "Commission: " alpComm
+        WRITE-PAGE-HEADER.
+           move pageNum to dispPageNum
+           write bufferLine from "===== SEL8 COMMISSION REPORT ====="
+
+           move spaces to bufferLine
+           string "PAGE: " delimited by size
+                  function trim(dispPageNum) delimited by size
+                  into bufferLine
+           end-string
+               write bufferLine
 
-                       open input outputFile
-                           if OFStat = '00'
-                               close outputFile
-                               open extend outputFile
-                           else 
-                               open output outputFile
-                           end-if.
+           write bufferLine from
+               "Name | ID | Units Sold | Unit Price | Sales | Comm"
+           write bufferLine from "---------------------------------"
 
+           move 0 to lineOnPage
+           add 1 to pageNum.
+
+        CHECK-PAGE-BREAK.
+           if lineOnPage >= linesPerPage
+               perform WRITE-PAGE-HEADER
+           end-if.
+
+        WRITE-DETAIL.
                            move spaces to bufferLine
                        string "Name: " delimited by size
                            function trim(Sname) delimited by size
@@ -160,20 +789,20 @@
                            into bufferLine
                        end-string
                            write bufferLine
-                           
+
                            move spaces to bufferLine
                        string "Units Sold: " delimited by size
                            function trim(alpSold) delimited by space
                            " | Unit Price: " delimited by size
                            function trim(alpPrice) delimited by size
                            into bufferLine
-                       end-string 
+                       end-string
                            write bufferLine
 
                            move spaces to bufferLine
                        write bufferLine from "=============="
 
-                       string "Total Sales: " delimited by size
+                       string "DTL | Total Sales: " delimited by size
                            function trim(alpTsales) delimited by size
                            " | Commission: " delimited by size
                            function trim(alpComm) delimited by size
@@ -182,10 +811,30 @@
                            write bufferLine
 
                            write bufferLine from "-------------------"
-                           write bufferLine from spaces
-
-                   close outputFile
-
-
-       STOP RUN.
- 
\ No newline at end of file
+                           write bufferLine from spaces.
+
+        WRITE-BATCH-TRAILER.
+           move batchCount to ZbatchCount
+           move batchTotalSales to ZbatchTotalSales
+           move batchTotalComm to ZbatchTotalComm
+
+           write bufferLine from "===== TRAILER ====="
+
+           move spaces to bufferLine
+           string "Employees Processed: " delimited by size
+                  function trim(ZbatchCount) delimited by space
+                  into bufferLine
+           end-string
+               write bufferLine
+
+           move spaces to bufferLine
+           string "TRL | Total Sales: " delimited by size
+                  function trim(ZbatchTotalSales) delimited by space
+                  " | Total Commission: " delimited by size
+                  function trim(ZbatchTotalComm) delimited by space
+                  into bufferLine
+           end-string
+               write bufferLine
+
+               write bufferLine from "-------------------"
+               write bufferLine from spaces.
