@@ -0,0 +1,41 @@
+//DAILYRUN JOB (ACCTNO),'DAILY PROD RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* DAILY BATCH WINDOW
+//* CHAINS THE GRADING PROGRAMS (SEL1,SEL6), THE COMMISSION RUN
+//* (SEL8), AND THE GEOMETRY CALCULATORS (SEQ8,SEQ9,SEQ10) INTO
+//* ONE UNATTENDED NIGHTLY STREAM.  COND=(4,LT) ON EACH STEP BY-
+//* PASSES THAT STEP IF ANY PRIOR STEP RETURNED A CONDITION CODE
+//* GREATER THAN 4, SO A FAILURE EARLY IN THE RUN DOES NOT LET
+//* LATER STEPS PROCESS AGAINST BAD OR MISSING OUTPUT.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=SEL1
+//STEPLIB  DD  DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//SYSIN    DD  *
+//*
+//STEP020  EXEC PGM=SEL6,COND=(4,LT)
+//STEPLIB  DD  DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//SYSIN    DD  *
+//*
+//STEP030  EXEC PGM=SEL8,COND=(4,LT)
+//STEPLIB  DD  DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//SYSIN    DD  *
+//*
+//STEP040  EXEC PGM=SEQ8,COND=(4,LT)
+//STEPLIB  DD  DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//SYSIN    DD  *
+//*
+//STEP050  EXEC PGM=SEQ9,COND=(4,LT)
+//STEPLIB  DD  DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//SYSIN    DD  *
+//*
+//STEP060  EXEC PGM=SEQ10,COND=(4,LT)
+//STEPLIB  DD  DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//SYSIN    DD  *
+//
