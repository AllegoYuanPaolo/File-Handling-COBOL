@@ -3,30 +3,98 @@
 
        environment division.
            input-output section.
-               file-control. 
+               file-control.
                    select optional outputFile
                        assign to "Itr1.dat"
-                       organization is line sequential.
-                       
+                       organization is line sequential
+                       file status is OFStat.
+
+                   select auditFile
+                       assign to "AUDIT-TRAIL.dat"
+                       organization is line sequential
+                       file status is AuditStat.
 
        data division.
            file section.
                fd outputFile.
                01 bufferLine pic x(64).
+
+               fd auditFile.
+                   copy "AUDITTRL.cpy".
            local-storage section.
-           01 counter pic 9 value 1.
+           01 counter pic 9(3) value 1.
+           01 repeatCount pic 9(3).
+           01 OFStat pic xx.
+
+           01 AuditStat pic xx.
+           01 curDateTime pic x(21).
+           01 dispAuditDate pic x(10).
+           01 dispAuditTime pic x(8).
 
        procedure division.
+           display "Enter repeat count: " with no advancing
+           accept repeatCount
+           perform until repeatCount > 0
+               display "Repeat count must be > zero, re-enter: "
+                   with no advancing
+               accept repeatCount
+           end-perform
+
            open extend outputFile
-               perform until counter > 5
+               perform until counter > repeatCount
                    display "Yuan Allego"
                    write bufferLine from "Yuan Allego"
                    add 1 to counter
                end-perform.
                write bufferLine from spaces
            close outputFile
-          
 
-       exit program.
+           perform WRITE-AUDIT-TRAIL
+
+       GOBACK.
+
+       WRITE-AUDIT-TRAIL.
+           move function current-date to curDateTime
+
+           move spaces to dispAuditDate
+           string curDateTime(1:4) delimited by size
+                  "-" delimited by size
+                  curDateTime(5:2) delimited by size
+                  "-" delimited by size
+                  curDateTime(7:2) delimited by size
+                  into dispAuditDate
+           end-string
+
+           move spaces to dispAuditTime
+           string curDateTime(9:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(11:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(13:2) delimited by size
+                  into dispAuditTime
+           end-string
+
+           move spaces to audit-line
+           string "PGM: Itr1" delimited by size
+                  " | DATE: " delimited by size
+                  dispAuditDate delimited by size
+                  " | TIME: " delimited by size
+                  dispAuditTime delimited by size
+                  " | OFSTAT: " delimited by size
+                  OFStat delimited by size
+                  into audit-line
+           end-string
+
+           open input auditFile
+               if AuditStat = "00"
+                   close auditFile
+                   open extend auditFile
+               else
+                   open output auditFile
+               end-if
+
+           write audit-line
+
+           close auditFile.
 
        
\ No newline at end of file
