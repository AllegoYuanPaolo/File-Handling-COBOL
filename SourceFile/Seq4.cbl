@@ -8,13 +8,26 @@
                        assign to "Seq4.dat"
                        organization is line sequential
                        file status is OFStat.
-       
+
+                   select auditFile
+                       assign to "AUDIT-TRAIL.dat"
+                       organization is line sequential
+                       file status is AuditStat.
+
        DATA DIVISION.
            File section.
            fd outputFile.
            01 bufferLine pic x(64).
 
+           fd auditFile.
+               copy "AUDITTRL.cpy".
+
            WORKING-STORAGE SECTION.
+
+           01 AuditStat pic xx.
+           01 curDateTime pic x(21).
+           01 dispAuditDate pic x(10).
+           01 dispAuditTime pic x(8).
            
            01 Num1 pic 9(10).
            01 Num2 pic 9(10).
@@ -40,23 +53,120 @@
            
            01 OFStat pic xx.
            01 ptr pic s9(4) comp.
-           
+
+           01 quoValid pic x.
+           01 anotherCalc pic x.
+
+           01 calcCount pic 9(5) value 0.
+           01 runningSum pic S9(12) value 0.
+           01 ZcalcCount pic ZZ,ZZ9.
+           01 ZrunningSum pic +Z,ZZZ,ZZZ,ZZZ,ZZ9.
+
+           01 sumFrmt.
+               02 sumSymbol pic x(1).
+               02 sumNum    pic x(15).
+           01 alpRunningSum pic x(17).
+
        PROCEDURE DIVISION.
-           
+       MAIN-LOGIC.
+           open input outputFile
+               if OFStat = "00"
+                   close outputFile
+                   open extend outputFile
+               else
+                   open output outputFile
+               end-if
+
+           perform CALC-ONE
+           add 1 to calcCount
+           add sumAns to runningSum
+
+           move 'Y' to anotherCalc
+           perform until anotherCalc not = 'Y' and anotherCalc not = 'y'
+               display "Another calculation? (Y/N): " with no advancing
+               accept anotherCalc
+               if anotherCalc = 'Y' or anotherCalc = 'y'
+                   perform CALC-ONE
+                   add 1 to calcCount
+                   add sumAns to runningSum
+               end-if
+           end-perform
+
+           perform WRITE-TRAILER
+
+           close outputFile
+
+           perform WRITE-AUDIT-TRAIL
+
+           GOBACK.
+
+       WRITE-AUDIT-TRAIL.
+           move function current-date to curDateTime
+
+           move spaces to dispAuditDate
+           string curDateTime(1:4) delimited by size
+                  "-" delimited by size
+                  curDateTime(5:2) delimited by size
+                  "-" delimited by size
+                  curDateTime(7:2) delimited by size
+                  into dispAuditDate
+           end-string
+
+           move spaces to dispAuditTime
+           string curDateTime(9:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(11:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(13:2) delimited by size
+                  into dispAuditTime
+           end-string
+
+           move spaces to audit-line
+           string "PGM: Seq4" delimited by size
+                  " | DATE: " delimited by size
+                  dispAuditDate delimited by size
+                  " | TIME: " delimited by size
+                  dispAuditTime delimited by size
+                  " | OFSTAT: " delimited by size
+                  OFStat delimited by size
+                  into audit-line
+           end-string
+
+           open input auditFile
+               if AuditStat = "00"
+                   close auditFile
+                   open extend auditFile
+               else
+                   open output auditFile
+               end-if
+
+           write audit-line
+
+           close auditFile.
+
+       CALC-ONE.
            Display "Enter num1: " with no advancing
            accept Num1
+           perform until Num1 > 0
+               display "Num1 must be greater than zero, re-enter: "
+                   with no advancing
+               accept Num1
+           end-perform
 
            Display "Enter num2: " with no advancing
            accept Num2
 
-           
-
            compute sumAns of answers= num1 + num2
            compute diffAns of answers= num1 - num2
            compute prodAns of answers = num1 * num2
-           compute quoAns of answers = num1 / num2
-           
-           
+
+           if num2 = 0
+               move 'N' to quoValid
+           else
+               move 'Y' to quoValid
+               compute quoAns of answers = num1 / num2
+           end-if
+
            move num1 to formatNum1
            move num2 to formatNum2
            move sumAns to sumDisp
@@ -69,28 +179,20 @@
                         diffNum
                 end-unstring
 
+                move spaces to alpDiff
                 string diffSymbol delimited by space
                        diffNum delimited by space
                        into alpDiff
                  end-string
 
-               open input outputFile
-                   if OFStat = "00"
-                       close outputFile
-                       open extend outputFile
-                   else 
-                       open output outputFile
-                   end-if
-                  
-       
        move function concatenate("Num1: ", function trim(formatNum1))   -
         to bufferLine
                    write bufferLine
-       
+
        move function concatenate("Num2: ", function trim(formatNum2))   -
        to bufferLine
                    write bufferLine
-                
+
                 move spaces to bufferLine
                 move 1 to ptr
                 string "Sum: " delimited by size
@@ -100,22 +202,57 @@
                        into bufferLine
                        with pointer ptr
                  end-string
-                   
+
                    write bufferLine
 
                move spaces to bufferLine
-               move 1 to ptr 
-               string "Product: " delimited by size
-                       function trim(prodDisp) delimited by space
-                       "| Quotient: " delimited by size
-                       function trim(quoDisp) delimited by space
-                       into bufferLine
-                       with pointer ptr
-               end-string
+               if quoValid = 'N'
+                   string "Product: " delimited by size
+                           function trim(prodDisp) delimited by space
+                           "| Quotient: EXCEPTION - divide by zero"
+                               delimited by size
+                           into bufferLine
+                   end-string
+                   display "EXCEPTION: cannot divide by zero"
+               else
+                   move 1 to ptr
+                   string "Product: " delimited by size
+                           function trim(prodDisp) delimited by space
+                           "| Quotient: " delimited by size
+                           function trim(quoDisp) delimited by space
+                           into bufferLine
+                           with pointer ptr
+                   end-string
+               end-if
 
                        write bufferLine
-                       write bufferLine from "----------"
-                   
-                   close outputFile
-           
-       exit program.
+                       write bufferLine from "----------".
+
+       WRITE-TRAILER.
+           move calcCount to ZcalcCount
+           move runningSum to ZrunningSum
+
+           unstring ZrunningSum delimited by all space
+               into sumSymbol
+                    sumNum
+           end-unstring
+
+           move spaces to alpRunningSum
+           string sumSymbol delimited by space
+                  sumNum delimited by space
+                  into alpRunningSum
+           end-string
+
+           write bufferLine from "===== TRAILER ====="
+
+           move spaces to bufferLine
+           string "Calculations: " delimited by size
+                  function trim(ZcalcCount) delimited by space
+                  " | Running Sum Total: " delimited by size
+                  function trim(alpRunningSum) delimited by space
+                  into bufferLine
+           end-string
+               write bufferLine
+
+               write bufferLine from "-------------------"
+               write bufferLine from spaces.
