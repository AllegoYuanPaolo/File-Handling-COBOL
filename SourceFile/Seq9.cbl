@@ -9,42 +9,161 @@
                            organization is line sequential
                            file status is OFStat.
 
-       
+                   select csvFile
+                       assign to "Seq9.csv"
+                       organization is line sequential
+                       file status is CSVStat.
+
+                   select rectFile
+                       assign to "SEQ9-RECTANGLES.dat"
+                       organization is line sequential
+                       file status is RFStat.
+
+                   select checkpointFile
+                       assign to "SEQ9-CKPT.dat"
+                       organization is line sequential
+                       file status is CKStat.
+
+                   select auditFile
+                       assign to "AUDIT-TRAIL.dat"
+                       organization is line sequential
+                       file status is AuditStat.
+
+
        DATA DIVISION.
            file section.
                fd outputFile.
                    01 bufferLine pic x(64).
 
+               fd csvFile.
+                   01 csvLine pic x(80).
+
+               fd rectFile.
+                   01 rect-record.
+                       02 r-wid pic 9(3).
+                       02 r-len pic 9(3).
+
+               fd checkpointFile.
+                   01 ckpt-record pic 9(7).
+
+               fd auditFile.
+                   copy "AUDITTRL.cpy".
+
            WORKING-STORAGE SECTION.
-           01 len PIC 9(3). 
+
+           01 AuditStat pic xx.
+           01 curDateTime pic x(21).
+           01 dispAuditDate pic x(10).
+           01 dispAuditTime pic x(8).
+           01 len PIC 9(3).
            01 wid PIC 9(3).
-           
+
            01 peri PIC 9(3).
-           01 ar pic 9(3).
+           01 ar pic 9(5).
 
            01 dispLen pic zzz.
            01 dispWid pic zzz.
-           01 dispAr PIC ZZZ .
+           01 dispAr PIC ZZ,ZZ9 .
            01 dispPeri PIC ZZZ .
 
            01 OFStat pic xx.
+           01 CSVStat pic xx.
            01 ptr pic s9(4) comp.
+           01 anotherFlag pic x value 'Y'.
+
+           01 runMode pic x.
+           01 RFStat pic xx.
+           01 rectEOF pic x value 'N'.
+
+           01 batchCount pic 9(5) value 0.
+           01 batchTotalArea pic 9(7) value 0.
+           01 batchTotalPeri pic 9(7) value 0.
+
+           01 ZbatchCount pic ZZ,ZZ9.
+           01 ZbatchTotalArea pic Z,ZZZ,ZZ9.
+           01 ZbatchTotalPeri pic Z,ZZZ,ZZ9.
+
+           01 CKStat pic xx.
+           01 recsRead pic 9(7) value 0.
+           01 restartCount pic 9(7) value 0.
+           01 ckptSkipIdx pic 9(7).
+
        PROCEDURE DIVISION.
-       
-       DISPLAY "Enter Width: " with no advancing
-       ACCEPT wid
+       MAIN-LOGIC.
+           display "Seq9 rectangle run - (I)nteractive or (B)atch: "
+               with no advancing
+           accept runMode
+
+           if runMode = 'B' or runMode = 'b'
+               perform BATCH-RUN
+           else
+               perform INTERACTIVE-RUN
+           end-if.
 
-       display "Enter Length: " with no advancing
-       accept len
+           perform WRITE-AUDIT-TRAIL
 
-       move len to dispLen
-       move wid to dispWid
+           GOBACK.
 
-       compute peri = 2 * (len + wid)
-       move peri to dispPeri
+       WRITE-AUDIT-TRAIL.
+           move function current-date to curDateTime
 
-       compute ar = len * wid
-       move ar to dispAr
+           move spaces to dispAuditDate
+           string curDateTime(1:4) delimited by size
+                  "-" delimited by size
+                  curDateTime(5:2) delimited by size
+                  "-" delimited by size
+                  curDateTime(7:2) delimited by size
+                  into dispAuditDate
+           end-string
+
+           move spaces to dispAuditTime
+           string curDateTime(9:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(11:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(13:2) delimited by size
+                  into dispAuditTime
+           end-string
+
+           move spaces to audit-line
+           string "PGM: Seq9" delimited by size
+                  " | DATE: " delimited by size
+                  dispAuditDate delimited by size
+                  " | TIME: " delimited by size
+                  dispAuditTime delimited by size
+                  " | OFSTAT: " delimited by size
+                  OFStat delimited by size
+                  into audit-line
+           end-string
+
+           open input auditFile
+               if AuditStat = "00"
+                   close auditFile
+                   open extend auditFile
+               else
+                   open output auditFile
+               end-if
+
+           write audit-line
+
+           close auditFile.
+
+       INTERACTIVE-RUN.
+           move 'Y' to anotherFlag
+           perform until anotherFlag not = 'Y' and anotherFlag not = 'y'
+               perform PROCESS-ONE-RECTANGLE
+               display "Another rectangle? (Y/N): " with no advancing
+               accept anotherFlag
+           end-perform.
+
+       PROCESS-ONE-RECTANGLE.
+           DISPLAY "Enter Width: " with no advancing
+           ACCEPT wid
+
+           display "Enter Length: " with no advancing
+           accept len
+
+           perform COMPUTE-SHAPE
 
            open input outputFile
                if OFStat = "00"
@@ -53,9 +172,143 @@
                else
                    open output outputFile
                end-if
+
+           perform WRITE-DETAIL
+
+           close outputFile
+
+           perform OPEN-CSV-FILE
+           perform WRITE-CSV-DETAIL
+           close csvFile
+
+           display "______________________________________"
+           display "Perimeter: " dispPeri
+           display "Area     : " dispAr.
+
+       BATCH-RUN.
+           open input rectFile
+           if RFStat not = '00'
+               display "ERROR: cannot open rectangle file " RFStat
+               exit paragraph
+           end-if
+
+           open input outputFile
+               if OFStat = "00"
+                   close outputFile
+                   open extend outputFile
+               else
+                   open output outputFile
+               end-if
+
+           perform OPEN-CSV-FILE
+
+           perform READ-CHECKPOINT
+           if restartCount > 0
+               display "Resuming batch after record " restartCount
+               perform varying ckptSkipIdx from 1 by 1
+                       until ckptSkipIdx > restartCount
+                   read rectFile
+                       at end move 'Y' to rectEOF
+                   end-read
+                   add 1 to recsRead
+               end-perform
+           end-if
+
+           if rectEOF not = 'Y'
+               read rectFile
+                   at end move 'Y' to rectEOF
+               end-read
+               if rectEOF not = 'Y'
+                   add 1 to recsRead
+               end-if
+           end-if
+
+           perform until rectEOF = 'Y'
+               move r-wid to wid
+               move r-len to len
+
+               perform COMPUTE-SHAPE
+               perform WRITE-DETAIL
+               perform WRITE-CSV-DETAIL
+
+               add 1 to batchCount
+               add ar to batchTotalArea
+               add peri to batchTotalPeri
+
+               perform WRITE-CHECKPOINT
+
+               read rectFile
+                   at end move 'Y' to rectEOF
+               end-read
+               if rectEOF not = 'Y'
+                   add 1 to recsRead
+               end-if
+           end-perform
+
+           perform WRITE-BATCH-TRAILER
+
+           move 0 to recsRead
+           perform WRITE-CHECKPOINT
+
+           close rectFile
+           close outputFile
+           close csvFile.
+
+       READ-CHECKPOINT.
+           move 0 to restartCount
+           open input checkpointFile
+           if CKStat = "00"
+               read checkpointFile
+                   at end move 0 to restartCount
+                   not at end move ckpt-record to restartCount
+               end-read
+               close checkpointFile
+           end-if.
+
+       WRITE-CHECKPOINT.
+           open output checkpointFile
+           move recsRead to ckpt-record
+           write ckpt-record
+           close checkpointFile.
+
+       OPEN-CSV-FILE.
+           open input csvFile
+           if CSVStat = "00"
+               close csvFile
+               open extend csvFile
+           else
+               open output csvFile
+               move "Width,Length,Perimeter,Area" to csvLine
+               write csvLine
+           end-if.
+
+       WRITE-CSV-DETAIL.
+           move spaces to csvLine
+           string function trim(dispWid) delimited by space
+                  "," delimited by size
+                  function trim(dispLen) delimited by space
+                  "," delimited by size
+                  function trim(dispPeri) delimited by space
+                  "," delimited by size
+                  function trim(dispAr) delimited by space
+                  into csvLine
+           end-string
+               write csvLine.
+
+       COMPUTE-SHAPE.
+           move len to dispLen
+           move wid to dispWid
+
+           compute peri = 2 * (len + wid)
+           move peri to dispPeri
+
+           compute ar = len * wid
+           move ar to dispAr.
+
+       WRITE-DETAIL.
                    move spaces to bufferLine
                    move 1 to ptr
-                   
+
                    string "Width: " delimited by size
                            function trim(dispWid) delimited by space
                            " | Length: " delimited by size
@@ -80,14 +333,30 @@
                            write bufferLine
 
                            write bufferLine from "-------------------"
-                           write bufferLine from spaces
+                           write bufferLine from spaces.
+
+       WRITE-BATCH-TRAILER.
+           move batchCount to ZbatchCount
+           move batchTotalArea to ZbatchTotalArea
+           move batchTotalPeri to ZbatchTotalPeri
+
+           write bufferLine from "===== TRAILER ====="
 
-               close outputFile
+           move spaces to bufferLine
+           string "Shapes Processed: " delimited by size
+                  function trim(ZbatchCount) delimited by space
+                  into bufferLine
+           end-string
+               write bufferLine
 
-       display "______________________________________"
-       display "Perimeter: " dispPeri
-       display "Area     : " dispAr
-       
-       exit program. 
+           move spaces to bufferLine
+           string "Total Area: " delimited by size
+                  function trim(ZbatchTotalArea) delimited by space
+                  " | Total Perimeter: " delimited by size
+                  function trim(ZbatchTotalPeri) delimited by space
+                  into bufferLine
+           end-string
+               write bufferLine
 
-       
\ No newline at end of file
+               write bufferLine from "-------------------"
+               write bufferLine from spaces.
