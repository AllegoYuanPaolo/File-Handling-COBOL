@@ -0,0 +1,12 @@
+      *> Student master record, keyed by student ID (sm-student-id).
+      *> Shared by Sel1, Sel6 and Seq5 so a student's grades persist
+      *> and can be looked up across terms.
+           01 student-master-record.
+               02 sm-student-id    pic 9(6).
+               02 sm-term-count    pic 99.
+               02 sm-term-history occurs 10 times
+                       indexed by sm-term-idx.
+                   03 sm-term-prelim   pic 9(3).
+                   03 sm-term-midterm  pic 9(3).
+                   03 sm-term-finals   pic 9(3).
+                   03 sm-term-average  pic 9(3)v99.
