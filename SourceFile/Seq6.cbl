@@ -10,14 +10,37 @@
                        organization is line sequential
                        file status is OFStat.
 
-       
+                   select highWaterFile
+                       assign to "SEQ6-HIGHWATER.dat"
+                       organization is line sequential
+                       file status is HWStat.
+
+                   select auditFile
+                       assign to "AUDIT-TRAIL.dat"
+                       organization is line sequential
+                       file status is AuditStat.
+
+
        DATA DIVISION.
            FILE SECTION.
-               
+
                fd outputFile.
                    01 bufferLine pic x(64).
 
+               fd highWaterFile.
+                   01 hw-record.
+                       02 hw-maxSquare pic 9(3).
+                       02 hw-maxCube pic 9(3).
+
+               fd auditFile.
+                   copy "AUDITTRL.cpy".
+
           WORKING-STORAGE SECTION.
+
+           01 AuditStat pic xx.
+           01 curDateTime pic x(21).
+           01 dispAuditDate pic x(10).
+           01 dispAuditTime pic x(8).
            01 num PIC 9(3).
            01 formatNum pic ZZZ.
            01 cube PIC 9(3).
@@ -29,6 +52,12 @@
            01 OFStat pic xx.
            01 ptr pic s9(4) comp.
 
+           01 HWStat pic xx.
+           01 maxSquareSoFar pic 9(3) value 0.
+           01 maxCubeSoFar pic 9(3) value 0.
+           01 dispMaxSquare pic ZZZ.
+           01 dispMaxCube pic ZZZ.
+
         PROCEDURE DIVISION.
         
         DISPLAY "Enter number: " with no advancing
@@ -41,16 +70,46 @@
        move num to formatNum
        move cube to dispCube
        move square to dispSquare
-       
+
+           open input highWaterFile
+               if HWStat = "00"
+                   read highWaterFile
+                       at end
+                           move 0 to maxSquareSoFar
+                           move 0 to maxCubeSoFar
+                   end-read
+                   move hw-maxSquare to maxSquareSoFar
+                   move hw-maxCube to maxCubeSoFar
+                   close highWaterFile
+               else
+                   move 0 to maxSquareSoFar
+                   move 0 to maxCubeSoFar
+               end-if
+
+           if square > maxSquareSoFar
+               move square to maxSquareSoFar
+           end-if
+           if cube > maxCubeSoFar
+               move cube to maxCubeSoFar
+           end-if
+
+           open output highWaterFile
+               move maxSquareSoFar to hw-maxSquare
+               move maxCubeSoFar to hw-maxCube
+               write hw-record
+           close highWaterFile
+
+           move maxSquareSoFar to dispMaxSquare
+           move maxCubeSoFar to dispMaxCube
 
            open input outputFile
                if OFStat = "00"
                    close outputFile
                    open extend outputFile
-               else 
+               else
                    open output outputFile
-               end-if          
-               
+               end-if
+
                     move spaces to bufferLine
                     move 1 to ptr
                     string "Number: " delimited by size
@@ -59,8 +118,8 @@
                             with pointer ptr
                     end-string
                        write bufferLine
-                   
-                    move spaces to bufferline 
+
+                    move spaces to bufferline
                      move 1 to ptr
                      string "Square: " delimited by size
                            function trim (dispSquare) delimited by space
@@ -71,6 +130,17 @@
                      end-string
                        write bufferLine
 
+                   move spaces to bufferLine
+                   move 1 to ptr
+                   string "Largest Sq: " delimited by size
+                      function trim(dispMaxSquare) delimited by space
+                      " | Largest Cube: " delimited by size
+                      function trim(dispMaxCube) delimited by space
+                      into bufferLine
+                      with pointer ptr
+                   end-string
+                       write bufferLine
+
                        write bufferLine from "-------------------"
 
 
@@ -78,8 +148,54 @@
 
         display "______________________________________"
         display "Square: " dispSquare " | Cube: " dispCube
+        display "Largest Sq: " dispMaxSquare " | Largest Cube: "
+            dispMaxCube
 
-        
-     
-        exit program.
+        perform WRITE-AUDIT-TRAIL
+
+        GOBACK.
+
+        WRITE-AUDIT-TRAIL.
+           move function current-date to curDateTime
+
+           move spaces to dispAuditDate
+           string curDateTime(1:4) delimited by size
+                  "-" delimited by size
+                  curDateTime(5:2) delimited by size
+                  "-" delimited by size
+                  curDateTime(7:2) delimited by size
+                  into dispAuditDate
+           end-string
+
+           move spaces to dispAuditTime
+           string curDateTime(9:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(11:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(13:2) delimited by size
+                  into dispAuditTime
+           end-string
+
+           move spaces to audit-line
+           string "PGM: Seq6" delimited by size
+                  " | DATE: " delimited by size
+                  dispAuditDate delimited by size
+                  " | TIME: " delimited by size
+                  dispAuditTime delimited by size
+                  " | OFSTAT: " delimited by size
+                  OFStat delimited by size
+                  into audit-line
+           end-string
+
+           open input auditFile
+               if AuditStat = "00"
+                   close auditFile
+                   open extend auditFile
+               else
+                   open output auditFile
+               end-if
+
+           write audit-line
+
+           close auditFile.
 
