@@ -9,12 +9,20 @@
                        organization is line sequential
                        file status is OFStat.
 
+                   select auditFile
+                       assign to "AUDIT-TRAIL.dat"
+                       organization is line sequential
+                       file status is AuditStat.
+
 
        DATA DIVISION.
            file section.
                fd outputFile.
                    01 bufferLine pic x(64).
 
+               fd auditFile.
+                   copy "AUDITTRL.cpy".
+
            local-STORAGE SECTION.
            01 num PIC 9(3).
            01 ZNum pic zz9.
@@ -22,6 +30,11 @@
            01 result pic x(32).
 
            01 OFStat pic xx.
+
+           01 AuditStat pic xx.
+           01 curDateTime pic x(21).
+           01 dispAuditDate pic x(10).
+           01 dispAuditTime pic x(8).
        PROCEDURE DIVISION. 
            DISPLAY "Enter number: " no advancing
            ACCEPT num
@@ -59,5 +72,50 @@
                            write bufferLine from spaces
 
                   close outputFile
-       goback.  
-           
\ No newline at end of file
+
+                  perform WRITE-AUDIT-TRAIL
+       goback.
+
+       WRITE-AUDIT-TRAIL.
+           move function current-date to curDateTime
+
+           move spaces to dispAuditDate
+           string curDateTime(1:4) delimited by size
+                  "-" delimited by size
+                  curDateTime(5:2) delimited by size
+                  "-" delimited by size
+                  curDateTime(7:2) delimited by size
+                  into dispAuditDate
+           end-string
+
+           move spaces to dispAuditTime
+           string curDateTime(9:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(11:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(13:2) delimited by size
+                  into dispAuditTime
+           end-string
+
+           move spaces to audit-line
+           string "PGM: SEL3" delimited by size
+                  " | DATE: " delimited by size
+                  dispAuditDate delimited by size
+                  " | TIME: " delimited by size
+                  dispAuditTime delimited by size
+                  " | OFSTAT: " delimited by size
+                  OFStat delimited by size
+                  into audit-line
+           end-string
+
+           open input auditFile
+               if AuditStat = "00"
+                   close auditFile
+                   open extend auditFile
+               else
+                   open output auditFile
+               end-if
+
+           write audit-line
+
+           close auditFile.
