@@ -10,33 +10,100 @@
                    organization is sequential
                    file status is OFStat.
 
+               select auditFile
+                   assign to "AUDIT-TRAIL.dat"
+                   organization is line sequential
+                   file status is AuditStat.
+
        DATA DIVISION.
            file section.
            fd outputFile.
                01 buffer pic X(16).
+
+           fd auditFile.
+               copy "AUDITTRL.cpy".
             working-storage section.
+            01 labelName pic x(16).
+            01 repeatCount pic 9(3).
+            01 counter pic 9(3) value 1.
             01 OFStat pic xx.
-       
+
+            01 AuditStat pic xx.
+            01 curDateTime pic x(21).
+            01 dispAuditDate pic x(10).
+            01 dispAuditTime pic x(8).
+
        PROCEDURE DIVISION.
+             display "Enter label text: " with no advancing
+             accept labelName
+
+             display "Enter repeat count: " with no advancing
+             accept repeatCount
+             perform until repeatCount > 0
+                 display "Repeat count must be > zero, re-enter: "
+                     with no advancing
+                 accept repeatCount
+             end-perform
+
              open extend outputFile
                    if OFStat not = "00"
                        display "ERROR: "OFStat
+                       perform WRITE-AUDIT-TRAIL
                        goback
                    end-if
-                   
-               move "Yuan Allego" to buffer
-               write buffer
-               write buffer
-               write buffer
-               write buffer
-               write buffer
+
+               move labelName to buffer
+               perform until counter > repeatCount
+                   write buffer
+                   display function trim(labelName)
+                   add 1 to counter
+               end-perform
              close outputFile
 
-             display "Yuan Allego"
-             display "Yuan Allego"
-             display "Yuan Allego"
-             display "Yuan Allego"
-             display "Yuan Allego"
-             display "Yuan Allego"
+             perform WRITE-AUDIT-TRAIL
+
         goback.
-        
\ No newline at end of file
+
+        WRITE-AUDIT-TRAIL.
+            move function current-date to curDateTime
+
+            move spaces to dispAuditDate
+            string curDateTime(1:4) delimited by size
+                   "-" delimited by size
+                   curDateTime(5:2) delimited by size
+                   "-" delimited by size
+                   curDateTime(7:2) delimited by size
+                   into dispAuditDate
+            end-string
+
+            move spaces to dispAuditTime
+            string curDateTime(9:2) delimited by size
+                   ":" delimited by size
+                   curDateTime(11:2) delimited by size
+                   ":" delimited by size
+                   curDateTime(13:2) delimited by size
+                   into dispAuditTime
+            end-string
+
+            move spaces to audit-line
+            string "PGM: Seq1" delimited by size
+                   " | DATE: " delimited by size
+                   dispAuditDate delimited by size
+                   " | TIME: " delimited by size
+                   dispAuditTime delimited by size
+                   " | OFSTAT: " delimited by size
+                   OFStat delimited by size
+                   into audit-line
+            end-string
+
+            open input auditFile
+                if AuditStat = "00"
+                    close auditFile
+                    open extend auditFile
+                else
+                    open output auditFile
+                end-if
+
+            write audit-line
+
+            close auditFile.
