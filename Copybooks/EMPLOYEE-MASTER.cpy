@@ -0,0 +1,10 @@
+      *> Employee master record, keyed by employee number (em-snum).
+      *> Shared by Sel8 (commission run) and Seq7 (sales total run).
+           01 employee-master-record.
+               02 em-snum        pic 9(6).
+               02 em-sname       pic x(20).
+               02 em-mtd-month   pic 99.
+               02 em-mtd-sales   pic 9(7)v99.
+               02 em-mtd-comm    pic 9(7)v99.
+               02 em-ytd-sales   pic 9(7)v99.
+               02 em-ytd-comm    pic 9(7)v99.
