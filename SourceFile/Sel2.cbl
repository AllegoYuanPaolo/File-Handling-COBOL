@@ -8,12 +8,20 @@
                        assign to "Sel2.dat"
                        organization is line sequential
                        file status is OFStat.
-       
+
+                   select auditFile
+                       assign to "AUDIT-TRAIL.dat"
+                       organization is line sequential
+                       file status is AuditStat.
+
        DATA DIVISION.
            file section.
                fd outputFile.
                    01 bufferLine pic x(64).
 
+               fd auditFile.
+                   copy "AUDITTRL.cpy".
+
            local-STORAGE SECTION.
            01 num pic S9(3).
 
@@ -26,19 +34,26 @@
            01 result pic x(32).
 
            01 OFStat pic xx.
-           01 ptr pic s9(4) comp. 
-           
+           01 ptr pic s9(4) comp.
+
+           01 AuditStat pic xx.
+           01 curDateTime pic x(21).
+           01 dispAuditDate pic x(10).
+           01 dispAuditTime pic x(8).
+
        PROCEDURE DIVISION.
            
            display "Enter number: " with no advancing
            accept num
 
            display "____________________"
-           if num < 0 
+           if num < 0
                move "Your number is negative" to result
-           else 
+           else if num = 0
+               move "Your number is zero" to result
+           else
                move "Your number is postive" to result
-            end-if 
+            end-if
 
             display result
 
@@ -80,5 +95,51 @@
 
 
                 close outputFile
-       goback. 
-       
\ No newline at end of file
+
+           perform WRITE-AUDIT-TRAIL
+
+       goback.
+
+       WRITE-AUDIT-TRAIL.
+           move function current-date to curDateTime
+
+           move spaces to dispAuditDate
+           string curDateTime(1:4) delimited by size
+                  "-" delimited by size
+                  curDateTime(5:2) delimited by size
+                  "-" delimited by size
+                  curDateTime(7:2) delimited by size
+                  into dispAuditDate
+           end-string
+
+           move spaces to dispAuditTime
+           string curDateTime(9:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(11:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(13:2) delimited by size
+                  into dispAuditTime
+           end-string
+
+           move spaces to audit-line
+           string "PGM: SEL2" delimited by size
+                  " | DATE: " delimited by size
+                  dispAuditDate delimited by size
+                  " | TIME: " delimited by size
+                  dispAuditTime delimited by size
+                  " | OFSTAT: " delimited by size
+                  OFStat delimited by size
+                  into audit-line
+           end-string
+
+           open input auditFile
+               if AuditStat = "00"
+                   close auditFile
+                   open extend auditFile
+               else
+                   open output auditFile
+               end-if
+
+           write audit-line
+
+           close auditFile.
