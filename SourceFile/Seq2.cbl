@@ -5,20 +5,41 @@
            input-output section.
                file-control.
                
-               select outputFile 
+               select outputFile
                    assign to "Seq2.dat"
                    organization is line sequential
                    file status is OFStat.
-       
+
+               select swapSeqFile
+                   assign to "SEQ2-SWAPSEQ.dat"
+                   organization is line sequential
+                   file status is SSStat.
+
+               select auditFile
+                   assign to "AUDIT-TRAIL.dat"
+                   organization is line sequential
+                   file status is AuditStat.
+
        DATA DIVISION.
            file section.
                fd outputFile.
                01 buffer pic x(64).
-           
+
+               fd swapSeqFile.
+                   01 swapseq-record pic 9(7).
+
+               fd auditFile.
+                   copy "AUDITTRL.cpy".
+
            WORKING-STORAGE SECTION.
-           
+
            01 OFStat pic xx.
-           
+
+           01 AuditStat pic xx.
+           01 curDateTime pic x(21).
+           01 dispAuditDate pic x(10).
+           01 dispAuditTime pic x(8).
+
            01 A PIC 99  VALUE 5.
            01 B PIC 99 VALUE 10.
            
@@ -29,22 +50,40 @@
            01 DisplayB pic z9. 
 
            01 ptr pic s9(4) comp.
-           
+
+           01 SSStat pic xx.
+           01 swapSeqNum pic 9(7) value 0.
 
        PROCEDURE DIVISION.
-           
-           open output outputFile
+
+           perform READ-SWAP-SEQ
+
+           open input outputFile
+               if OFStat = "00"
+                   close outputFile
+                   open extend outputFile
+               else
+                   open output outputFile
+               end-if
                if OFStat not = "00"
                    display "ERROR: " OFStat
+                   perform WRITE-AUDIT-TRAIL
                    goback
                end-if
 
+           move spaces to buffer
+           string "Swap #" delimited by size
+                  function trim(swapSeqNum) delimited by size
+                  into buffer
+           end-string
+               write buffer
+
            move A to DisplayA
            move B to DisplayB
 
            display "Before Swap: "
            display "A: " DisplayA " | B: " DisplayB
-           
+
            move "Before Swap" to buffer
            write buffer
            
@@ -86,6 +125,75 @@
                  with pointer ptr
            end-string
 
-                 write buffer                
+                 write buffer
+                 write buffer from spaces
            close outputFile
-       exit program.
+
+           perform WRITE-SWAP-SEQ
+
+           perform WRITE-AUDIT-TRAIL
+
+       GOBACK.
+
+       READ-SWAP-SEQ.
+           open input swapSeqFile
+           if SSStat = "00"
+               read swapSeqFile
+                   at end move 0 to swapSeqNum
+                   not at end move swapseq-record to swapSeqNum
+               end-read
+               close swapSeqFile
+           else
+               move 0 to swapSeqNum
+           end-if
+           add 1 to swapSeqNum.
+
+       WRITE-SWAP-SEQ.
+           open output swapSeqFile
+           move swapSeqNum to swapseq-record
+           write swapseq-record
+           close swapSeqFile.
+
+       WRITE-AUDIT-TRAIL.
+           move function current-date to curDateTime
+
+           move spaces to dispAuditDate
+           string curDateTime(1:4) delimited by size
+                  "-" delimited by size
+                  curDateTime(5:2) delimited by size
+                  "-" delimited by size
+                  curDateTime(7:2) delimited by size
+                  into dispAuditDate
+           end-string
+
+           move spaces to dispAuditTime
+           string curDateTime(9:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(11:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(13:2) delimited by size
+                  into dispAuditTime
+           end-string
+
+           move spaces to audit-line
+           string "PGM: Seq2" delimited by size
+                  " | DATE: " delimited by size
+                  dispAuditDate delimited by size
+                  " | TIME: " delimited by size
+                  dispAuditTime delimited by size
+                  " | OFSTAT: " delimited by size
+                  OFStat delimited by size
+                  into audit-line
+           end-string
+
+           open input auditFile
+               if AuditStat = "00"
+                   close auditFile
+                   open extend auditFile
+               else
+                   open output auditFile
+               end-if
+
+           write audit-line
+
+           close auditFile.
