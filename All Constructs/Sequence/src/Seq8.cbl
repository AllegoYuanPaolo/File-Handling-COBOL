@@ -9,14 +9,30 @@
                        organization is line sequential
                        file status is OFStat.
 
-       
+                   select auditFile
+                       assign to "AUDIT-TRAIL.dat"
+                       organization is line sequential
+                       file status is AuditStat.
+
        DATA DIVISION.
            File section.
                fd outputFile.
                    01 bufferLine pic x(64).
 
+               fd auditFile.
+                   copy "AUDITTRL.cpy".
+
            WORKING-STORAGE SECTION.
+
+           01 AuditStat pic xx.
+           01 curDateTime pic x(21).
+           01 dispAuditDate pic x(10).
+           01 dispAuditTime pic x(8).
            01 diameter PIC 9(3).
+           01 unitFlag pic x value 'C'.
+           01 dispUnitLabel pic x(2).
+           01 diameterCm pic 9(5)v99.
+           01 dispDiameterCm pic ZZZ9.99.
 
            01 compArea PIC 9(5)V99 comp.
            01 compCirc PIC 9(5)V99 comp.
@@ -29,19 +45,43 @@
            01 ptr pic S9(4) comp.
 
             01 radius PIC 9(5)V99 .
+
+           01 costRate PIC 9(3)V99.
+           01 materialCost PIC 9(7)V99 comp.
+           01 dispCostRate PIC ZZ9.99.
+           01 dispMaterialCost PIC ZZZ,ZZ9.99.
        PROCEDURE DIVISION.
-       
+
+       display "Enter unit - (I)nches or (C)entimeters: "
+           with no advancing.
+       accept unitFlag.
+
        DISPLAY "Enter Diameter: " with no advancing.
        accept diameter.
 
-          
-           compute radius = diameter / 2.
+           if unitFlag = 'I' or unitFlag = 'i'
+               compute diameterCm = diameter * 2.54
+               move "IN" to dispUnitLabel
+           else
+               compute diameterCm = diameter
+               move "CM" to dispUnitLabel
+           end-if
+
+           compute radius = diameterCm / 2.
            compute compArea = 3.14 * (radius * radius)
-           compute compCirc = 3.14 * diameter
-           
+           compute compCirc = 3.14 * diameterCm
+
+           display "Enter Cost Per Unit Area: " with no advancing
+           accept costRate
+
+           compute materialCost = compArea * costRate
+
            move diameter to dispDiameter
+           move diameterCm to dispDiameterCm
            move compArea to dispArea
            move compCirc to dispCirc
+           move costRate to dispCostRate
+           move materialCost to dispMaterialCost
 
                open input outputFile
                    if OFStat = "00"
@@ -55,6 +95,12 @@
                    move 1 to ptr
                    string "Diameter: " delimited by size
                           function trim(dispDiameter) delimited by space
+                          " " delimited by size
+                          dispUnitLabel delimited by size
+                          " (" delimited by size
+                          function trim(dispDiameterCm)
+                              delimited by space
+                          " CM)" delimited by size
                           into bufferLine
                           with pointer ptr
                    end-string
@@ -73,7 +119,21 @@
                             with pointer ptr
                         end-string
                            write bufferLine
-                           
+
+                           move spaces to bufferLine
+                           move 1 to ptr
+
+                           string "Cost Rate: " delimited by size
+                                function trim(dispCostRate)
+                                    delimited by space
+                                " | Material Cost: " delimited by size
+                                function trim(dispMaterialCost)
+                                    delimited by space
+                                into bufferLine
+                                with pointer ptr
+                           end-string
+                               write bufferLine
+
                            write bufferLine from "-----------------"
                            write bufferLine from spaces
 
@@ -82,6 +142,52 @@
         display "_________________________________"
         display "Area: " function trim(dispArea)  no advancing
         display " | Circumeference: " function trim(dispCirc)
-           
+        display "Material Cost: " function trim(dispMaterialCost)
+
+       perform WRITE-AUDIT-TRAIL
+
+       GOBACK.
+
+       WRITE-AUDIT-TRAIL.
+           move function current-date to curDateTime
+
+           move spaces to dispAuditDate
+           string curDateTime(1:4) delimited by size
+                  "-" delimited by size
+                  curDateTime(5:2) delimited by size
+                  "-" delimited by size
+                  curDateTime(7:2) delimited by size
+                  into dispAuditDate
+           end-string
+
+           move spaces to dispAuditTime
+           string curDateTime(9:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(11:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(13:2) delimited by size
+                  into dispAuditTime
+           end-string
+
+           move spaces to audit-line
+           string "PGM: Seq8" delimited by size
+                  " | DATE: " delimited by size
+                  dispAuditDate delimited by size
+                  " | TIME: " delimited by size
+                  dispAuditTime delimited by size
+                  " | OFSTAT: " delimited by size
+                  OFStat delimited by size
+                  into audit-line
+           end-string
+
+           open input auditFile
+               if AuditStat = "00"
+                   close auditFile
+                   open extend auditFile
+               else
+                   open output auditFile
+               end-if
+
+           write audit-line
 
-       exit program.
+           close auditFile.
