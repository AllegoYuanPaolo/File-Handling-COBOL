@@ -6,68 +6,183 @@
                file-control.
                       select optional outputFile
                            assign to "Itr9.dat"
-                           organization is line sequential.
+                           organization is line sequential
+                           file status is OFStat.
+
+                      select auditFile
+                           assign to "AUDIT-TRAIL.dat"
+                           organization is line sequential
+                           file status is AuditStat.
 
        data division.
            file section.
                fd outputFile.
                    01 bufferLine pic x(64).
+
+               fd auditFile.
+                   copy "AUDITTRL.cpy".
            local-storage section.
-           
+           01 OFStat pic xx.
+
+           01 AuditStat pic xx.
+           01 curDateTime pic x(21).
+           01 dispAuditDate pic x(10).
+           01 dispAuditTime pic x(8).
+
            01 num pic 9(3).
            01 ZNum pic ZZ9.
 
-           01 i pic 9(3) value 3.
+           01 runMode pic x.
+
+           01 rangeStart pic 9(3).
+           01 rangeEnd pic 9(3).
+           01 ZRangeNum pic ZZ9.
+
+           01 candidate pic 9(3).
+           01 divisor pic 9(3).
+           01 isPrime pic x.
 
 
        procedure division.
-     
-           
+           display "(S)ingle check or (R)ange report: "
+               with no advancing
+           accept runMode
+
+           if runMode = 'R' or runMode = 'r'
+               perform RANGE-CHECK
+           else
+               perform SINGLE-CHECK
+           end-if.
+
+           perform WRITE-AUDIT-TRAIL
+
+       GOBACK.
+
+       WRITE-AUDIT-TRAIL.
+           move function current-date to curDateTime
+
+           move spaces to dispAuditDate
+           string curDateTime(1:4) delimited by size
+                  "-" delimited by size
+                  curDateTime(5:2) delimited by size
+                  "-" delimited by size
+                  curDateTime(7:2) delimited by size
+                  into dispAuditDate
+           end-string
+
+           move spaces to dispAuditTime
+           string curDateTime(9:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(11:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(13:2) delimited by size
+                  into dispAuditTime
+           end-string
+
+           move spaces to audit-line
+           string "PGM: Itr9" delimited by size
+                  " | DATE: " delimited by size
+                  dispAuditDate delimited by size
+                  " | TIME: " delimited by size
+                  dispAuditTime delimited by size
+                  " | OFSTAT: " delimited by size
+                  OFStat delimited by size
+                  into audit-line
+           end-string
+
+           open input auditFile
+               if AuditStat = "00"
+                   close auditFile
+                   open extend auditFile
+               else
+                   open output auditFile
+               end-if
+
+           write audit-line
+
+           close auditFile.
+
+       SINGLE-CHECK.
            display "Enter number: " with no advancing
            accept num
 
            move num to ZNum
-           
+           move num to candidate
+           perform CHECK-PRIME
+
+           open extend outputFile
+
+               move spaces to bufferLine
+               string "Enter number: " delimited by size
+                    function trim(ZNum) delimited by size
+                    into bufferLine
+                end-string
+                    write bufferLine
+                    move space to bufferLine
+
+               if isPrime = 'Y'
+                   display "Prime number"
+                   write bufferLine from "Prime number"
+               else
+                   display "Not a prime"
+                   write bufferLine from "Not a prime"
+               end-if
+               write bufferLine from spaces
+
+           close outputFile.
+
+       RANGE-CHECK.
+           display "Enter range start: " with no advancing
+           accept rangeStart
+
+           display "Enter range end: " with no advancing
+           accept rangeEnd
+
            open extend outputFile
 
-                  move spaces to bufferLine
-                  string "Enter number: " delimited by size   
-                       function trim(ZNum) delimited by size
-                       into bufferLine
-                   end-string
-                       write bufferLine
-                       move space to bufferLine
-
-                   if num <= 1
-                       display "Not a prime"
-                       write bufferLine from "Not a prime"
-                       close outputFile
-                       exit program
-                   else if
-                        num = 2
-                       display "Prime number"    
-                       write bufferLine from "Prime Number"
-                       close outputFile
-                       exit program
-                   
-                   else if function mod(num, 2) = 0
-                       display "Not a prime"
-                       write bufferLine from "Not a prime"
-                       close outputFile
-                       exit program
-    
-                    else if function mod(num, i) = 0
-                       display "Not a prime"
-                       write bufferLine from "Not a prime"
-                       close outputFile
-                       exit program
-                    else
-                       perform until function mod(num, i) = 0
-                              add 2 to i
-                       end-perform
-                          display "Prime number"
-                          write bufferLine from "Prime number"
-                    end-if.
-                    write bufferLine from spaces
-           close outputFile          
-       exit program.
+               move spaces to bufferLine
+               string "Primes from " delimited by size
+                      function trim(rangeStart) delimited by size
+                      " to " delimited by size
+                      function trim(rangeEnd) delimited by size
+                      into bufferLine
+               end-string
+                   write bufferLine
+                   write bufferLine from spaces
+
+               perform varying candidate from rangeStart by 1
+                       until candidate > rangeEnd
+                   perform CHECK-PRIME
+                   if isPrime = 'Y'
+                       move candidate to ZRangeNum
+                       display ZRangeNum " is prime"
+                       move spaces to bufferLine
+                       string function trim(ZRangeNum) delimited by size
+                              into bufferLine
+                       end-string
+                           write bufferLine
+                   end-if
+               end-perform
+
+               write bufferLine from spaces
+
+           close outputFile.
+
+       CHECK-PRIME.
+           if candidate <= 1
+               move 'N' to isPrime
+           else if candidate = 2
+               move 'Y' to isPrime
+           else if function mod(candidate, 2) = 0
+               move 'N' to isPrime
+           else
+               move 'Y' to isPrime
+               move 3 to divisor
+               perform until divisor * divisor > candidate
+                   if function mod(candidate, divisor) = 0
+                       move 'N' to isPrime
+                       exit perform
+                   end-if
+                   add 2 to divisor
+               end-perform
+           end-if.
