@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINMENU.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 menuChoice pic 99.
+       01 doneFlag pic x value 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           perform until doneFlag = 'Y'
+               perform DISPLAY-MENU
+               accept menuChoice
+
+               evaluate menuChoice
+                   when 1  call "Seq1"  end-call  cancel "Seq1"
+                   when 2  call "Seq2"  end-call  cancel "Seq2"
+                   when 3  call "Seq3"  end-call  cancel "Seq3"
+                   when 4  call "Seq4"  end-call  cancel "Seq4"
+                   when 5  call "Seq5"  end-call  cancel "Seq5"
+                   when 6  call "Seq6"  end-call  cancel "Seq6"
+                   when 7  call "Seq7"  end-call  cancel "Seq7"
+                   when 8  call "Seq8"  end-call  cancel "Seq8"
+                   when 9  call "Seq9"  end-call  cancel "Seq9"
+                   when 10 call "Seq10" end-call  cancel "Seq10"
+                   when 11 call "SEL1"  end-call  cancel "SEL1"
+                   when 12 call "SEL2"  end-call  cancel "SEL2"
+                   when 13 call "SEL3"  end-call  cancel "SEL3"
+                   when 14 call "SEL4"  end-call  cancel "SEL4"
+                   when 15 call "SEL5"  end-call  cancel "SEL5"
+                   when 16 call "SEL6"  end-call  cancel "SEL6"
+                   when 17 call "SEL7"  end-call  cancel "SEL7"
+                   when 18 call "Sel8"  end-call  cancel "Sel8"
+                   when 19 call "SEL9"  end-call  cancel "SEL9"
+                   when 20 call "SEL10" end-call  cancel "SEL10"
+                   when 21 call "Itr1"  end-call  cancel "Itr1"
+                   when 22 call "Itr2"  end-call  cancel "Itr2"
+                   when 23 call "Itr3"  end-call  cancel "Itr3"
+                   when 24 call "Itr4"  end-call  cancel "Itr4"
+                   when 25 call "Itr5"  end-call  cancel "Itr5"
+                   when 26 call "Itr6"  end-call  cancel "Itr6"
+                   when 27 call "Itr7"  end-call  cancel "Itr7"
+                   when 28 call "Itr8"  end-call  cancel "Itr8"
+                   when 29 call "Itr9"  end-call  cancel "Itr9"
+                   when 30 call "Itr10" end-call  cancel "Itr10"
+                   when 31 call "TEMPSTN" end-call cancel "TEMPSTN"
+                   when 32 call "DAYSUM"  end-call cancel "DAYSUM"
+                   when 33 call "SHAPECALC" end-call cancel "SHAPECALC"
+                   when 0  move 'Y' to doneFlag
+                   when 99 move 'Y' to doneFlag
+                   when other
+                       display "Invalid selection - pick a menu number."
+               end-evaluate
+           end-perform
+
+           display "Exiting program suite menu."
+
+           GOBACK.
+
+       DISPLAY-MENU.
+           display " "
+           display "============ PROGRAM SUITE MENU ============"
+           display " 1  Seq1  - Label/test-data generator"
+           display " 2  Seq2  - A/B swap history log"
+           display " 3  Seq3  - Celsius to Fahrenheit conversion"
+           display " 4  Seq4  - Arithmetic calc with running totals"
+           display " 5  Seq5  - Student grade average (master file)"
+           display " 6  Seq6  - Square/cube with high-water mark"
+           display " 7  Seq7  - Sales/commission (employee master)"
+           display " 8  Seq8  - Circle area/circumference/cost"
+           display " 9  Seq9  - Rectangle calculator (batch mode)"
+           display "10  Seq10 - Right-triangle validation"
+           display "11  Sel1  - Student grade average"
+           display "12  Sel2  - Sign checker"
+           display "13  Sel3  - Odd/even checker"
+           display "14  Sel4  - Number comparison/ranking"
+           display "15  Sel5  - N-number minimum/maximum"
+           display "16  Sel6  - Grade-equivalent/roster summary"
+           display "17  Sel7  - Weather-band classifier"
+           display "18  Sel8  - Sales commission run (batch mode)"
+           display "19  Sel9  - Day-number lookup"
+           display "20  Sel10 - Vowel/consonant scan"
+           display "21  Itr1  - Repeat-count label printer"
+           display "22  Itr2  - Repeat-count counter printer"
+           display "23  Itr3  - Even/odd/step-N listing"
+           display "24  Itr4  - Even/odd/step-N range lister"
+           display "25  Itr5  - Odd/even sum tracker"
+           display "26  Itr6  - Factorial with overflow detection"
+           display "27  Itr7  - Odd/even sum tracker"
+           display "28  Itr8  - Fibonacci sequence"
+           display "29  Itr9  - Prime checker/range report"
+           display "30  Itr10 - Number base conversions"
+           display "31  TEMPSTN - Station temp batch (Seq3+Sel7)"
+           display "32  DAYSUM  - Daily operations summary"
+           display "33  SHAPECALC - Shape calculator (circle/rect/tri)"
+           display "  0  Exit"
+           display "=============================================="
+           display "Enter selection: " with no advancing.
