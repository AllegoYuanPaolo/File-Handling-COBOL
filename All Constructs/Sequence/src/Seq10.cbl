@@ -8,22 +8,35 @@
                        assign to "Seq10.dat"
                         organization is line sequential
                         file status is OFStat.
-       
+
+                   select auditFile
+                       assign to "AUDIT-TRAIL.dat"
+                       organization is line sequential
+                       file status is AuditStat.
+
        DATA DIVISION.
            file section.
                fd outputFile.
                    01 bufferLine pic x(64).
+
+               fd auditFile.
+                   copy "AUDITTRL.cpy".
            WORKING-STORAGE SECTION.
+
+           01 AuditStat pic xx.
+           01 curDateTime pic x(21).
+           01 dispAuditDate pic x(10).
+           01 dispAuditTime pic x(8).
            01 base PIC 9(3).
            01 hei PIC 9(3).
            01 a pic 9(3)V99.
            01 compArea pic 9(3)V99. 
            01 peri pic 9(3)v99.
 
-           01 base2 PIC 9(3).
-           01 hei2 PIC 9(3).
+           01 base2 PIC 9(6).
+           01 hei2 PIC 9(6).
 
-           01 dispBase pic ZZ9. 
+           01 dispBase pic ZZ9.
            01 dispHei pic zz9.
            01 dispArea PIC ZZZ.ZZ.
            01 dispPeri PIC ZZZ.ZZ.
@@ -31,32 +44,42 @@
            01 OFStat pic xx.
            01 ptr pic s9(4) comp.
 
+           01 measuredHyp PIC 9(3).
+           01 measuredHyp2 PIC 9(6).
+           01 dispMeasuredHyp pic ZZ9.
+           01 triangleValid pic x.
+
        PROCEDURE DIVISION.
-       
+
        DISPLAY "Enter Base: " with no advancing
        accept base
 
        DISPLAY "Enter Height: " with no advancing
        accept hei
 
+       display "Enter Measured Hypotenuse (third side): "
+           with no advancing
+       accept measuredHyp
+
        compute base2 = base * base
        compute hei2 = hei * hei
+       compute measuredHyp2 = measuredHyp * measuredHyp
 
-       compute a = function sqrt(base2 + hei2)
-       compute compArea = (1/2) * base * hei
-       compute peri = base + hei + a
+       if base2 + hei2 = measuredHyp2
+           move 'Y' to triangleValid
+       else
+           move 'N' to triangleValid
+       end-if
 
-       
        move base to dispBase
        move hei to dispHei
-       move compArea to dispArea
-       move peri to dispPeri
+       move measuredHyp to dispMeasuredHyp
 
            open input outputFile
                if OFStat = "00"
                    close outputFile
                     open extend outputFile
-                else 
+                else
                    open output outputFile
                 end-if
 
@@ -67,6 +90,8 @@
                        function trim(dispBase) delimited by space
                        " | Height: " delimited by size
                        function trim(dispHei) delimited by space
+                       " | Hypotenuse: " delimited by size
+                       function trim(dispMeasuredHyp) delimited by space
                        into bufferLine
                        with pointer ptr
                end-string
@@ -77,24 +102,83 @@
 
                 write bufferLine from "_______________________________"
 
-                string "Area: " delimited by size
-                       function trim(dispArea) delimited by size
-                       " | Perimeter: " delimited by size
-                       function trim(dispPeri) delimited by space
-                       into bufferLine
-                       with pointer ptr
-                 end-string
+               if triangleValid = 'N'
+                   write bufferLine from "NOT A VALID RIGHT TRIANGLE"
+                   display "_______________________________"
+                   display "NOT A VALID RIGHT TRIANGLE"
+               else
+                   compute a = function sqrt(base2 + hei2)
+                   compute compArea = (1/2) * base * hei
+                   compute peri = base + hei + a
 
-                   write bufferLine
+                   move compArea to dispArea
+                   move peri to dispPeri
+
+                   string "Area: " delimited by size
+                          function trim(dispArea) delimited by size
+                          " | Perimeter: " delimited by size
+                          function trim(dispPeri) delimited by space
+                          into bufferLine
+                          with pointer ptr
+                    end-string
+
+                       write bufferLine
+
+                   display "_______________________________"
+                   display "Area: " dispArea " | Perimeter: " dispPeri
+               end-if
 
                    write bufferLine from "-------------------------"
                    write bufferLine from spaces
 
                close outputFile
-       display "_______________________________"
-       display "Area: " dispArea " | Perimeter: " dispPeri
-    
-     
-       exit program.
+
+           perform WRITE-AUDIT-TRAIL
+
+       GOBACK.
+
+       WRITE-AUDIT-TRAIL.
+           move function current-date to curDateTime
+
+           move spaces to dispAuditDate
+           string curDateTime(1:4) delimited by size
+                  "-" delimited by size
+                  curDateTime(5:2) delimited by size
+                  "-" delimited by size
+                  curDateTime(7:2) delimited by size
+                  into dispAuditDate
+           end-string
+
+           move spaces to dispAuditTime
+           string curDateTime(9:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(11:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(13:2) delimited by size
+                  into dispAuditTime
+           end-string
+
+           move spaces to audit-line
+           string "PGM: Seq10" delimited by size
+                  " | DATE: " delimited by size
+                  dispAuditDate delimited by size
+                  " | TIME: " delimited by size
+                  dispAuditTime delimited by size
+                  " | OFSTAT: " delimited by size
+                  OFStat delimited by size
+                  into audit-line
+           end-string
+
+           open input auditFile
+               if AuditStat = "00"
+                   close auditFile
+                   open extend auditFile
+               else
+                   open output auditFile
+               end-if
+
+           write audit-line
+
+           close auditFile.
 
        
\ No newline at end of file
