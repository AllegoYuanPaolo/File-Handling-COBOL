@@ -6,23 +6,40 @@
                file-control.
                    select optional outputFile
                        assign to 'Itr6.dat'
-                       organization is line sequential.
-       
+                       organization is line sequential
+                       file status is OFStat.
+
+                   select auditFile
+                       assign to "AUDIT-TRAIL.dat"
+                       organization is line sequential
+                       file status is AuditStat.
+
        data division.
            file section.
                fd outputFile.
                    01 bufferLine pic x(64).
+
+               fd auditFile.
+                   copy "AUDITTRL.cpy".
            local-storage section.
-           
+           01 OFStat pic xx.
+
+           01 AuditStat pic xx.
+           01 curDateTime pic x(21).
+           01 dispAuditDate pic x(10).
+           01 dispAuditTime pic x(8).
+
            01 i pic 9(3) value 1.
 
            01 fct pic 9(5) value 1.
+           01 fctCalc pic 9(18) value 1.
 
+           01 overflowFlag pic x value 'N'.
 
            01 num pic 9(3).
            01 ZNum pic ZZ9.
 
-           01 dispFCT pic ZZ,ZZZ. 
+           01 dispFCT pic ZZ,ZZZ.
 
        procedure division.
            display "Enter num: " with no advancing
@@ -31,10 +48,11 @@
            move num to ZNum
 
            open extend outputFile
-               if num < 0 
+               if num < 0
                    display "Cannot factorial negatives"
                    close outputFile
-                   exit program
+                   perform WRITE-AUDIT-TRAIL
+                   goback
                end-if.
 
                move spaces to bufferLine 
@@ -45,10 +63,31 @@
                    write bufferLine
                    move spaces to bufferLine
         
-               perform until i > num
-                   compute fct = fct * i
+               perform until i > num or overflowFlag = 'Y'
+                   compute fctCalc = fctCalc * i
+                       on size error
+                           move 'Y' to overflowFlag
+                   end-compute
                    add 1 to i
                end-perform.
+
+               if overflowFlag = 'N'
+                   if fctCalc > 99999
+                       move 'Y' to overflowFlag
+                   else
+                       move fctCalc to fct
+                   end-if
+               end-if
+
+               if overflowFlag = 'Y'
+                   string "overflow - result exceeds 99999"
+                          delimited by size
+                          into bufferLine
+                   end-string
+                       write bufferLine
+                       write bufferLine from spaces
+                   display "overflow - result exceeds 99999"
+               else
                    move fct to dispFCT
                    string "Factorial: " delimited by size
                            function  trim(dispFCT) delimited by size
@@ -57,7 +96,55 @@
                        write bufferLine
                        write bufferLine from spaces
                    display "factorial: " dispFCT
-                   
+               end-if
+
            close outputFile
-       exit program.
+
+           perform WRITE-AUDIT-TRAIL
+
+       GOBACK.
+
+       WRITE-AUDIT-TRAIL.
+           move function current-date to curDateTime
+
+           move spaces to dispAuditDate
+           string curDateTime(1:4) delimited by size
+                  "-" delimited by size
+                  curDateTime(5:2) delimited by size
+                  "-" delimited by size
+                  curDateTime(7:2) delimited by size
+                  into dispAuditDate
+           end-string
+
+           move spaces to dispAuditTime
+           string curDateTime(9:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(11:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(13:2) delimited by size
+                  into dispAuditTime
+           end-string
+
+           move spaces to audit-line
+           string "PGM: Itr6" delimited by size
+                  " | DATE: " delimited by size
+                  dispAuditDate delimited by size
+                  " | TIME: " delimited by size
+                  dispAuditTime delimited by size
+                  " | OFSTAT: " delimited by size
+                  OFStat delimited by size
+                  into audit-line
+           end-string
+
+           open input auditFile
+               if AuditStat = "00"
+                   close auditFile
+                   open extend auditFile
+               else
+                   open output auditFile
+               end-if
+
+           write audit-line
+
+           close auditFile.
        
\ No newline at end of file
