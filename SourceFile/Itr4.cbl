@@ -6,13 +6,29 @@
                file-control.
                    select optional outputFile
                        assign to "Itr4.dat"
-                       organization is line sequential.
+                       organization is line sequential
+                       file status is OFStat.
+
+                   select auditFile
+                       assign to "AUDIT-TRAIL.dat"
+                       organization is line sequential
+                       file status is AuditStat.
 
        data division.
            file section.
                fd outputFile.
                    01 bufferLine pic x(64).
+
+               fd auditFile.
+                   copy "AUDITTRL.cpy".
            local-storage section.
+           01 OFStat pic xx.
+
+           01 AuditStat pic xx.
+           01 curDateTime pic x(21).
+           01 dispAuditDate pic x(10).
+           01 dispAuditTime pic x(8).
+
            01 startNum pic 99.
            01 endNum pic 99.
 
@@ -21,8 +37,21 @@
 
            01 dispCount pic Z9.
            01 ptr pic s9(4) comp.
+
+           01 listMode pic x.
+           01 stepN pic 99 value 2.
+           01 isMatch pic x.
        procedure division.
-       
+
+           display "(E)ven, (O)dd or (S)tep-N listing: "
+               with no advancing
+           accept listMode
+
+           if listMode = 'S' or listMode = 's'
+               display "Enter step size: " with no advancing
+               accept stepN
+           end-if
+
            display "Enter Start: " with no advancing
            accept startNum
 
@@ -37,7 +66,8 @@
                    if startNum > endNum
                        display "Start number cannot be greater than end"
                        close outputFile
-                       exit program
+                       perform WRITE-AUDIT-TRAIL
+                       goback
                    end-if
 
                    move spaces to bufferLine
@@ -51,9 +81,25 @@
                        move spaces to bufferLine
                        move 1 to ptr
            perform until startNum > endNum
-                   
-                   if function mod(startNum, 2) = 0
-                       
+
+                   move 'N' to isMatch
+                   if listMode = 'O' or listMode = 'o'
+                       if function mod(startNum, 2) = 1
+                           move 'Y' to isMatch
+                       end-if
+                   else
+                       if listMode = 'S' or listMode = 's'
+                           if function mod(startNum, stepN) = 0
+                               move 'Y' to isMatch
+                           end-if
+                       else
+                           if function mod(startNum, 2) = 0
+                               move 'Y' to isMatch
+                           end-if
+                       end-if
+                   end-if
+
+                   if isMatch = 'Y'
                        move startNum to dispCount
                        string function trim(dispCount) delimited by size
                               ", " delimited by size
@@ -66,8 +112,54 @@
                add 1 to startNum
            end-perform
                    write bufferLine
-       
+
                close outputFile
 
-       exit program.
+           perform WRITE-AUDIT-TRAIL
+
+       GOBACK.
+
+       WRITE-AUDIT-TRAIL.
+           move function current-date to curDateTime
+
+           move spaces to dispAuditDate
+           string curDateTime(1:4) delimited by size
+                  "-" delimited by size
+                  curDateTime(5:2) delimited by size
+                  "-" delimited by size
+                  curDateTime(7:2) delimited by size
+                  into dispAuditDate
+           end-string
+
+           move spaces to dispAuditTime
+           string curDateTime(9:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(11:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(13:2) delimited by size
+                  into dispAuditTime
+           end-string
+
+           move spaces to audit-line
+           string "PGM: Itr4" delimited by size
+                  " | DATE: " delimited by size
+                  dispAuditDate delimited by size
+                  " | TIME: " delimited by size
+                  dispAuditTime delimited by size
+                  " | OFSTAT: " delimited by size
+                  OFStat delimited by size
+                  into audit-line
+           end-string
+
+           open input auditFile
+               if AuditStat = "00"
+                   close auditFile
+                   open extend auditFile
+               else
+                   open output auditFile
+               end-if
+
+           write audit-line
+
+           close auditFile.
        
\ No newline at end of file
