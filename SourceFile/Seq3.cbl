@@ -8,12 +8,20 @@
                    assign to "Seq3.dat"
                    organization is line sequential
                    file status is OFStat.
-       
+
+               select auditFile
+                   assign to "AUDIT-TRAIL.dat"
+                   organization is line sequential
+                   file status is AuditStat.
+
        DATA DIVISION.
            file section.
                fd outputFile.
                    01 buffer pic x(64).
-           
+
+               fd auditFile.
+                   copy "AUDITTRL.cpy".
+
            WORKING-STORAGE SECTION.
 
            01 celciusInput pic 9(3).
@@ -27,6 +35,11 @@
 
            01 OFStat pic xx.
 
+           01 AuditStat pic xx.
+           01 curDateTime pic x(21).
+           01 dispAuditDate pic x(10).
+           01 dispAuditTime pic x(8).
+
        PROCEDURE DIVISION.
 
            display "Enter Celsius to convert: " with no advancing.
@@ -40,8 +53,9 @@
                if OFStat = "00"
                    close outputFile
                    open extend outputFile
-               else 
+               else
                    open output outputFile
+                   perform WRITE-REPORT-HEADER
                end-if
 
               write buffer from "------------"
@@ -66,6 +80,56 @@
 
            display "___________________"
             display "Fahrenheit: " function trim(DisplayFahr)
-           
-  
-       exit program.
+
+           perform WRITE-AUDIT-TRAIL
+
+       GOBACK.
+
+       WRITE-REPORT-HEADER.
+           write buffer from "===== SEQ3 TEMPERATURE REPORT ====="
+           write buffer from "Celsius / Fahrenheit Conversions"
+           write buffer from "------------------------------------".
+
+       WRITE-AUDIT-TRAIL.
+           move function current-date to curDateTime
+
+           move spaces to dispAuditDate
+           string curDateTime(1:4) delimited by size
+                  "-" delimited by size
+                  curDateTime(5:2) delimited by size
+                  "-" delimited by size
+                  curDateTime(7:2) delimited by size
+                  into dispAuditDate
+           end-string
+
+           move spaces to dispAuditTime
+           string curDateTime(9:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(11:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(13:2) delimited by size
+                  into dispAuditTime
+           end-string
+
+           move spaces to audit-line
+           string "PGM: Seq3" delimited by size
+                  " | DATE: " delimited by size
+                  dispAuditDate delimited by size
+                  " | TIME: " delimited by size
+                  dispAuditTime delimited by size
+                  " | OFSTAT: " delimited by size
+                  OFStat delimited by size
+                  into audit-line
+           end-string
+
+           open input auditFile
+               if AuditStat = "00"
+                   close auditFile
+                   open extend auditFile
+               else
+                   open output auditFile
+               end-if
+
+           write audit-line
+
+           close auditFile.
