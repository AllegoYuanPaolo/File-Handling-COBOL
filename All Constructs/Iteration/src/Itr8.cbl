@@ -6,13 +6,29 @@
                file-control.
                    select optional outputFile
                        assign to 'Itr8.dat'
-                       organization is line sequential.
-       
+                       organization is line sequential
+                       file status is OFStat.
+
+                   select auditFile
+                       assign to "AUDIT-TRAIL.dat"
+                       organization is line sequential
+                       file status is AuditStat.
+
        data division.
-           file section. 
+           file section.
                fd outputFile.
                    01 bufferLine pic x(128).
+
+               fd auditFile.
+                   copy "AUDITTRL.cpy".
            local-storage section.
+           01 OFStat pic xx.
+
+           01 AuditStat pic xx.
+           01 curDateTime pic x(21).
+           01 dispAuditDate pic x(10).
+           01 dispAuditTime pic x(8).
+
            01 num pic 9(3).
            01 ZNUm pic zz9.
 
@@ -44,7 +60,9 @@
 
                   if num <= 0
                       display "Cannot proceed"
-                      exit program 
+                      close outputFile
+                      perform WRITE-AUDIT-TRAIL
+                      goback
                   end-if.
    
                    move spaces to bufferLine
@@ -71,8 +89,9 @@
                            write bufferLine
                            write bufferLine from spaces
                       close outputFile
-                      exit program
-                  end-if.    
+                      perform WRITE-AUDIT-TRAIL
+                      goback
+                  end-if.
                        
                        display ZA
                        display ZB
@@ -104,5 +123,52 @@
                write bufferLine from spaces
            
            close outputFile
-       exit program.
+
+           perform WRITE-AUDIT-TRAIL
+
+       GOBACK.
+
+       WRITE-AUDIT-TRAIL.
+           move function current-date to curDateTime
+
+           move spaces to dispAuditDate
+           string curDateTime(1:4) delimited by size
+                  "-" delimited by size
+                  curDateTime(5:2) delimited by size
+                  "-" delimited by size
+                  curDateTime(7:2) delimited by size
+                  into dispAuditDate
+           end-string
+
+           move spaces to dispAuditTime
+           string curDateTime(9:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(11:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(13:2) delimited by size
+                  into dispAuditTime
+           end-string
+
+           move spaces to audit-line
+           string "PGM: Itr8" delimited by size
+                  " | DATE: " delimited by size
+                  dispAuditDate delimited by size
+                  " | TIME: " delimited by size
+                  dispAuditTime delimited by size
+                  " | OFSTAT: " delimited by size
+                  OFStat delimited by size
+                  into audit-line
+           end-string
+
+           open input auditFile
+               if AuditStat = "00"
+                   close auditFile
+                   open extend auditFile
+               else
+                   open output auditFile
+               end-if
+
+           write audit-line
+
+           close auditFile.
            
\ No newline at end of file
