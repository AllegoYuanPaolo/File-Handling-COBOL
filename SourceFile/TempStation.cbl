@@ -0,0 +1,239 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TEMPSTN.
+
+       ENVIRONMENT DIVISION.
+           input-output section.
+               file-control.
+                   select outputFile
+                       assign to "TempStation.dat"
+                       organization is line sequential
+                       file status is OFStat.
+
+                   select stationFile
+                       assign to "STATION-READINGS.dat"
+                       organization is line sequential
+                       file status is SFStat.
+
+                   select checkpointFile
+                       assign to "TEMPSTN-CKPT.dat"
+                       organization is line sequential
+                       file status is CKStat.
+
+                   select auditFile
+                       assign to "AUDIT-TRAIL.dat"
+                       organization is line sequential
+                       file status is AuditStat.
+
+       DATA DIVISION.
+           File section.
+               fd outputFile.
+                   01 bufferLine pic x(64).
+
+               fd stationFile.
+                   01 station-record.
+                       02 s-stationid pic 9(6).
+                       02 s-celsius pic S9(3)
+                           sign is leading separate character.
+
+               fd checkpointFile.
+                   01 ckpt-record pic 9(7).
+
+               fd auditFile.
+                   copy "AUDITTRL.cpy".
+
+           local-STORAGE SECTION.
+           01 OFStat pic xx.
+           01 SFStat pic xx.
+
+           01 AuditStat pic xx.
+           01 curDateTime pic x(21).
+           01 dispAuditDate pic x(10).
+           01 dispAuditTime pic x(8).
+           01 stationEOF pic x value 'N'.
+
+           01 CKStat pic xx.
+           01 recsRead pic 9(7) value 0.
+           01 restartCount pic 9(7) value 0.
+           01 ckptSkipIdx pic 9(7).
+
+           01 stationID pic 9(6).
+           01 celciusInput pic S9(3).
+           01 formatCel pic +ZZ9.
+
+           01 fahr pic S9(3)v99 comp-3.
+           01 DisplayFahr PIC +ZZZ.ZZ.
+
+           01 result pic x(16).
+
+           01 ptr pic s9(4) comp.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           open input stationFile
+           if SFStat not = '00'
+               display "ERROR: cannot open station file " SFStat
+               perform WRITE-AUDIT-TRAIL
+               goback
+           end-if
+
+           open input outputFile
+               if OFStat = "00"
+                   close outputFile
+                   open extend outputFile
+               else
+                   open output outputFile
+               end-if
+
+           perform READ-CHECKPOINT
+           if restartCount > 0
+               display "Resuming batch after record " restartCount
+               perform varying ckptSkipIdx from 1 by 1
+                       until ckptSkipIdx > restartCount
+                   read stationFile
+                       at end move 'Y' to stationEOF
+                   end-read
+                   add 1 to recsRead
+               end-perform
+           end-if
+
+           if stationEOF not = 'Y'
+               read stationFile
+                   at end move 'Y' to stationEOF
+               end-read
+               if stationEOF not = 'Y'
+                   add 1 to recsRead
+               end-if
+           end-if
+
+           perform until stationEOF = 'Y'
+               move s-stationid to stationID
+               move s-celsius to celciusInput
+
+               perform CONVERT-AND-BAND
+               perform WRITE-DETAIL
+
+               perform WRITE-CHECKPOINT
+
+               read stationFile
+                   at end move 'Y' to stationEOF
+               end-read
+               if stationEOF not = 'Y'
+                   add 1 to recsRead
+               end-if
+           end-perform
+
+           close stationFile
+           close outputFile
+
+           move 0 to recsRead
+           perform WRITE-CHECKPOINT
+
+           perform WRITE-AUDIT-TRAIL
+
+           GOBACK.
+
+       READ-CHECKPOINT.
+           move 0 to restartCount
+           open input checkpointFile
+           if CKStat = "00"
+               read checkpointFile
+                   at end move 0 to restartCount
+                   not at end move ckpt-record to restartCount
+               end-read
+               close checkpointFile
+           end-if.
+
+       WRITE-CHECKPOINT.
+           open output checkpointFile
+           move recsRead to ckpt-record
+           write ckpt-record
+           close checkpointFile.
+
+       WRITE-AUDIT-TRAIL.
+           move function current-date to curDateTime
+
+           move spaces to dispAuditDate
+           string curDateTime(1:4) delimited by size
+                  "-" delimited by size
+                  curDateTime(5:2) delimited by size
+                  "-" delimited by size
+                  curDateTime(7:2) delimited by size
+                  into dispAuditDate
+           end-string
+
+           move spaces to dispAuditTime
+           string curDateTime(9:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(11:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(13:2) delimited by size
+                  into dispAuditTime
+           end-string
+
+           move spaces to audit-line
+           string "PGM: TEMPSTN" delimited by size
+                  " | DATE: " delimited by size
+                  dispAuditDate delimited by size
+                  " | TIME: " delimited by size
+                  dispAuditTime delimited by size
+                  " | OFSTAT: " delimited by size
+                  OFStat delimited by size
+                  into audit-line
+           end-string
+
+           open input auditFile
+               if AuditStat = "00"
+                   close auditFile
+                   open extend auditFile
+               else
+                   open output auditFile
+               end-if
+
+           write audit-line
+
+           close auditFile.
+
+       CONVERT-AND-BAND.
+           compute fahr = (9/5) * celciusInput + 32
+           move fahr to DisplayFahr
+           move celciusInput to formatCel
+
+           if celciusInput < 0
+               move "Freezing Weather" to result
+           else if celciusInput >= 0 and celciusInput < 10
+               move "Very Cold Weather" to result
+           else if celciusInput >= 10 and celciusInput < 20
+               move "Cold Weather" to result
+           else if celciusInput >= 20 and celciusInput < 30
+               move "Normal" to result
+           else if celciusInput >= 30 and celciusInput < 40
+               move "It's Hot" to result
+           else if celciusInput >= 40
+               move "It's Very Hot" to result
+           end-if.
+
+       WRITE-DETAIL.
+           move spaces to bufferLine
+           move 1 to ptr
+           string "Station: " delimited by size
+                  function trim(stationID) delimited by size
+                  " | Celsius: " delimited by size
+                  function trim(formatCel) delimited by size
+                  into bufferLine
+                  with pointer ptr
+           end-string
+               write bufferLine
+
+           move spaces to bufferLine
+           move 1 to ptr
+           string "Fahrenheit: " delimited by size
+                  function trim(DisplayFahr) delimited by size
+                  " | Band: " delimited by size
+                  function trim(result) delimited by size
+                  into bufferLine
+                  with pointer ptr
+           end-string
+               write bufferLine
+
+               write bufferLine from "-------------------"
+               write bufferLine from spaces.
