@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INQUIRY.
+
+       ENVIRONMENT DIVISION.
+           input-output section.
+               file-control.
+                   select employeeMaster
+                       assign to "EMPLOYEE-MASTER.dat"
+                       organization is indexed
+                       access mode is dynamic
+                       record key is em-snum
+                       file status is EMStat.
+
+                   select studentMaster
+                       assign to "STUDENT-MASTER.dat"
+                       organization is indexed
+                       access mode is dynamic
+                       record key is sm-student-id
+                       file status is SMStat.
+
+                   select auditFile
+                       assign to "AUDIT-TRAIL.dat"
+                       organization is line sequential
+                       file status is AuditStat.
+
+       DATA DIVISION.
+           file section.
+               fd employeeMaster.
+                   copy "EMPLOYEE-MASTER.cpy".
+
+               fd studentMaster.
+                   copy "STUDENT-MASTER.cpy".
+
+               fd auditFile.
+                   copy "AUDITTRL.cpy".
+
+           WORKING-STORAGE SECTION.
+           01 EMStat pic xx.
+           01 SMStat pic xx.
+           01 AuditStat pic xx.
+           01 curDateTime pic x(21).
+           01 dispAuditDate pic x(10).
+           01 dispAuditTime pic x(8).
+
+           01 menuChoice pic 9.
+           01 doneFlag pic x value 'N'.
+           01 lookupKey pic 9(6).
+
+           01 dispMtdSales pic $ZZZ,ZZ9.99.
+           01 dispMtdComm pic $ZZZ,ZZ9.99.
+           01 dispYtdSales pic $ZZZ,ZZ9.99.
+           01 dispYtdComm pic $ZZZ,ZZ9.99.
+
+           01 dispPrelim pic ZZ9.
+           01 dispMidterm pic ZZ9.
+           01 dispFinals pic ZZ9.
+           01 dispAverage pic ZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           perform until doneFlag = 'Y'
+               perform DISPLAY-MENU
+               accept menuChoice
+
+               evaluate menuChoice
+                   when 1 perform EMPLOYEE-LOOKUP
+                   when 2 perform STUDENT-LOOKUP
+                   when 0 move 'Y' to doneFlag
+                   when other
+                       display "Invalid selection - pick 0, 1, or 2."
+               end-evaluate
+           end-perform
+
+           perform WRITE-AUDIT-TRAIL
+
+           GOBACK.
+
+       DISPLAY-MENU.
+           display " "
+           display "===== INQUIRY/MAINTENANCE MENU ====="
+           display "1  Employee master lookup (by SNum)"
+           display "2  Student master lookup (by Student ID)"
+           display "0  Exit"
+           display "Enter selection: " with no advancing.
+
+       EMPLOYEE-LOOKUP.
+           display "Enter employee number: " with no advancing
+           accept lookupKey
+
+           open input employeeMaster
+           if EMStat not = "00"
+               display "ERROR: cannot open employee master " EMStat
+               exit paragraph
+           end-if
+
+           move lookupKey to em-snum
+           read employeeMaster
+               invalid key
+                   display "No employee record found for " lookupKey
+               not invalid key
+                   move em-mtd-sales to dispMtdSales
+                   move em-mtd-comm to dispMtdComm
+                   move em-ytd-sales to dispYtdSales
+                   move em-ytd-comm to dispYtdComm
+                   display "Name: " em-sname
+                   display "MTD Sales: " dispMtdSales
+                   display "MTD Comm : " dispMtdComm
+                   display "YTD Sales: " dispYtdSales
+                   display "YTD Comm : " dispYtdComm
+           end-read
+
+           close employeeMaster.
+
+       STUDENT-LOOKUP.
+           display "Enter student ID: " with no advancing
+           accept lookupKey
+
+           open input studentMaster
+           if SMStat not = "00"
+               display "ERROR: cannot open student master " SMStat
+               exit paragraph
+           end-if
+
+           move lookupKey to sm-student-id
+           read studentMaster
+               invalid key
+                   display "No student record found for " lookupKey
+               not invalid key
+                   display "Student ID: " sm-student-id
+                   display "Terms on file: " sm-term-count
+                   perform varying sm-term-idx from 1 by 1
+                           until sm-term-idx > sm-term-count
+                       move sm-term-prelim(sm-term-idx) to dispPrelim
+                       move sm-term-midterm(sm-term-idx) to dispMidterm
+                       move sm-term-finals(sm-term-idx) to dispFinals
+                       move sm-term-average(sm-term-idx) to dispAverage
+                       display "  Term " sm-term-idx
+                           " Prelim: " dispPrelim
+                           " Midterm: " dispMidterm
+                           " Finals: " dispFinals
+                           " Avg: " dispAverage
+                   end-perform
+           end-read
+
+           close studentMaster.
+
+       WRITE-AUDIT-TRAIL.
+           move function current-date to curDateTime
+
+           move spaces to dispAuditDate
+           string curDateTime(1:4) delimited by size
+                  "-" delimited by size
+                  curDateTime(5:2) delimited by size
+                  "-" delimited by size
+                  curDateTime(7:2) delimited by size
+                  into dispAuditDate
+           end-string
+
+           move spaces to dispAuditTime
+           string curDateTime(9:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(11:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(13:2) delimited by size
+                  into dispAuditTime
+           end-string
+
+           move spaces to audit-line
+           string "PGM: INQUIRY" delimited by size
+                  " | DATE: " delimited by size
+                  dispAuditDate delimited by size
+                  " | TIME: " delimited by size
+                  dispAuditTime delimited by size
+                  " | OFSTAT: N/A" delimited by size
+                  into audit-line
+           end-string
+
+           open input auditFile
+               if AuditStat = "00"
+                   close auditFile
+                   open extend auditFile
+               else
+                   open output auditFile
+               end-if
+
+           write audit-line
+
+           close auditFile.
