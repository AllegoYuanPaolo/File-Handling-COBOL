@@ -9,13 +9,37 @@
                        assign to "Seq7.dat"
                        organization is line sequential
                        file status is OFStat.
-       
+
+                   select employeeMaster
+                       assign to "EMPLOYEE-MASTER.dat"
+                       organization is indexed
+                       access mode is dynamic
+                       record key is em-snum
+                       file status is EMStat.
+
+                   select auditFile
+                       assign to "AUDIT-TRAIL.dat"
+                       organization is line sequential
+                       file status is AuditStat.
+
        DATA DIVISION.
            file section.
                fd outputFile.
                    01 bufferLine pic x(64).
 
+               fd employeeMaster.
+                   copy "EMPLOYEE-MASTER.cpy".
+
+               fd auditFile.
+                   copy "AUDITTRL.cpy".
+
            WORKING-STORAGE SECTION.
+           01 EMStat pic xx.
+
+           01 AuditStat pic xx.
+           01 curDateTime pic x(21).
+           01 dispAuditDate pic x(10).
+           01 dispAuditTime pic x(8).
            01 sName PIC X(20).
            01 sNumber PIC 9(6).
            01 unitSold PIC 9(5).
@@ -37,45 +61,24 @@
            
            01 OFStat pic xx.
            01 ptr pic s9(4) comp.
-           
-       PROCEDURE DIVISION.
-           
-           DISPLAY "Enter Salesman name: " with no advancing
-           accept sName
+           01 confirmFlag pic x.
+           01 currentMonth pic 99.
 
-           DISPLAY "Enter salesman number: " with no advancing
-           accept sNumber
-
-           DISPLAY "Enter units sold: " with no advancing
-           accept unitSold
-
-           display "Unit Price: " with no advancing
-           accept uPrice
-
-           compute  tSale = uPrice * unitSold
-           move tSale to dispTotal
-           move unitSold to formatSold
-           move uPrice to formatPrice
-           move sNumber to formatSNumber
-
-
-               unstring formatPrice delimited by all spaces
-                   into currSym
-                        currNum
-                end-unstring
-
-            move function concatenate(currSym,currNum) to alpFormPrice
+       PROCEDURE DIVISION.
 
-               move spaces to currencyFormat
+           move 'N' to confirmFlag
+           perform until confirmFlag = 'Y' or confirmFlag = 'y'
+               perform CAPTURE-TRANSACTION
 
-               unstring dispTotal delimited by all spaces
-                   into currSym
-                        currNum
-               end-unstring
-             
-            move function concatenate(currSym,currNum) to alpTotal
-
-            
+               display "______________________________________"
+               display "Salesman: " function trim(sName)
+                   " | ID: " sNumber
+               display "Units Sold: " unitSold
+                   " | Unit Price: " alpFormPrice
+               display "Total Sales: " alpTotal
+               display "Confirm entry? (Y/N): " with no advancing
+               accept confirmFlag
+           end-perform
 
                open input outputFile
                    if OFStat = "00"
@@ -126,12 +129,136 @@
                         write bufferLine from spaces
 
                   close outputFile
-           
-           
+
+           perform UPDATE-EMPLOYEE-MASTER
 
            Display "___________________________________________"
            display "Total Sales: " alpTotal
-        
 
-        exit program.
+           perform WRITE-AUDIT-TRAIL
+
+        GOBACK.
+
+        CAPTURE-TRANSACTION.
+           DISPLAY "Enter Salesman name: " with no advancing
+           accept sName
+
+           DISPLAY "Enter salesman number: " with no advancing
+           accept sNumber
+
+           DISPLAY "Enter units sold: " with no advancing
+           accept unitSold
+           perform until unitSold > 0
+               display "Units sold must be > zero, re-enter: "
+                   with no advancing
+               accept unitSold
+           end-perform
+
+           display "Unit Price: " with no advancing
+           accept uPrice
+           perform until uPrice > 0
+               display "Unit price must be > zero, re-enter: "
+                   with no advancing
+               accept uPrice
+           end-perform
+
+           compute  tSale = uPrice * unitSold
+           move tSale to dispTotal
+           move unitSold to formatSold
+           move uPrice to formatPrice
+           move sNumber to formatSNumber
+
+               unstring formatPrice delimited by all spaces
+                   into currSym
+                        currNum
+                end-unstring
+
+            move function concatenate(currSym,currNum) to alpFormPrice
+
+               move spaces to currencyFormat
+
+               unstring dispTotal delimited by all spaces
+                   into currSym
+                        currNum
+               end-unstring
+
+            move function concatenate(currSym,currNum) to alpTotal.
+
+        WRITE-AUDIT-TRAIL.
+           move function current-date to curDateTime
+
+           move spaces to dispAuditDate
+           string curDateTime(1:4) delimited by size
+                  "-" delimited by size
+                  curDateTime(5:2) delimited by size
+                  "-" delimited by size
+                  curDateTime(7:2) delimited by size
+                  into dispAuditDate
+           end-string
+
+           move spaces to dispAuditTime
+           string curDateTime(9:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(11:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(13:2) delimited by size
+                  into dispAuditTime
+           end-string
+
+           move spaces to audit-line
+           string "PGM: Seq7" delimited by size
+                  " | DATE: " delimited by size
+                  dispAuditDate delimited by size
+                  " | TIME: " delimited by size
+                  dispAuditTime delimited by size
+                  " | OFSTAT: " delimited by size
+                  OFStat delimited by size
+                  into audit-line
+           end-string
+
+           open input auditFile
+               if AuditStat = "00"
+                   close auditFile
+                   open extend auditFile
+               else
+                   open output auditFile
+               end-if
+
+           write audit-line
+
+           close auditFile.
+
+        UPDATE-EMPLOYEE-MASTER.
+           move function current-date to curDateTime
+           move curDateTime(5:2) to currentMonth
+
+           open i-o employeeMaster
+           if EMStat = "35"
+               open output employeeMaster
+               close employeeMaster
+               open i-o employeeMaster
+           end-if
+
+           move sNumber to em-snum
+           read employeeMaster
+               invalid key
+                   move sName to em-sname
+                   move currentMonth to em-mtd-month
+                   move tSale to em-mtd-sales
+                   move 0 to em-mtd-comm
+                   move tSale to em-ytd-sales
+                   move 0 to em-ytd-comm
+                   write employee-master-record
+               not invalid key
+                   move sName to em-sname
+                   if em-mtd-month not = currentMonth
+                       move currentMonth to em-mtd-month
+                       move 0 to em-mtd-sales
+                   end-if
+                   add tSale to em-mtd-sales
+                   add tSale to em-ytd-sales
+                   rewrite employee-master-record
+           end-read
+
+           close employeeMaster.
         
\ No newline at end of file
