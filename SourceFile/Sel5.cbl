@@ -9,121 +9,109 @@
                        organization is line sequential
                        file status is OFStat.
 
+                   select auditFile
+                       assign to "AUDIT-TRAIL.dat"
+                       organization is line sequential
+                       file status is AuditStat.
+
        DATA DIVISION.
-           file section. 
+           file section.
                fd outputFile.
                    01 bufferLine pic x(64).
 
-           local-STORAGE SECTION.
-           01 num1 PIC s9(3).
-           01 num2 PIC s9(3).
-           01 num3 PIC s9(3).
+               fd auditFile.
+                   copy "AUDITTRL.cpy".
 
-           01 disp PIC +ZZ9.
-           01 alpDisp pic x(4).
+           local-STORAGE SECTION.
+           01 numCount pic 99.
 
+           01 number-table.
+               02 number-entry occurs 1 to 50 times
+                       depending on numCount
+                       indexed by numIdx.
+                   03 tblNum pic s9(3).
 
-           01 ZNum1 pic +zz9.
-           01 ZNum2 pic +zz9.
-           01 ZNum3 pic +zz9.
-           01 alpNum1 pic x(4).
-           01 alpNum2 pic x(4).
-           01 alpNum3 pic x(4).
+           01 minNum pic s9(3).
+           01 maxNum pic s9(3).
+           01 ZMinNum pic +zz9.
+           01 ZMaxNum pic +zz9.
+           01 alpMinNum pic x(4).
+           01 alpMaxNum pic x(4).
 
            01 frmt.
                02 FSym pic x.
                02 FNum pic x(3).
 
+           01 ptr pic s9(4) comp.
+
+           01 dispIdx pic Z9.
+
            01 OFStat pic xx.
 
-           01 result pic x(32).
+           01 result pic x(64).
 
-       PROCEDURE DIVISION.
-           DISPLAY "Enter number 1: " with no advancing
-           accept num1
-           
-           display "Enter number 2: " with no advancing
-           accept num2
+           01 AuditStat pic xx.
+           01 curDateTime pic x(21).
+           01 dispAuditDate pic x(10).
+           01 dispAuditTime pic x(8).
 
-           display "Enter number 3: " with no advancing
-           accept num3
+       PROCEDURE DIVISION.
+           display "How many numbers? " with no advancing
+           accept numCount
+           perform until numCount >= 1 and numCount <= 50
+               display "Must be between 1 and 50, re-enter: "
+                   with no advancing
+               accept numCount
+           end-perform
+
+           perform varying numIdx from 1 by 1 until numIdx > numCount
+               set dispIdx to numIdx
+               display "Enter number " dispIdx ": " with no advancing
+               accept tblNum(numIdx)
+           end-perform
 
            display "________________"
-               
-                if num1 < num2
-                   if num1 < num3
-                       move num1 to disp
-                   else  
-                       move num3 to disp
-                   end-if
-              else if num2 < num3 
-                     move num2 to disp
-              else 
-                   move num3 to disp
-              end-if.
-         
-           
-           move num1 to ZNum1
-           move num2 to ZNum2
-           move num3 to ZNum3
-               
-           
-                           
-                 unstring disp delimited by all spaces
-                       into FSym FNum
-               end-unstring
 
-               
+           move tblNum(1) to minNum
+           move tblNum(1) to maxNum
 
-               string FSym delimited by space
-                      FNum delimited by space
-                      into alpDisp
-               end-string
+           perform varying numIdx from 2 by 1 until numIdx > numCount
+               if tblNum(numIdx) < minNum
+                   move tblNum(numIdx) to minNum
+               end-if
+               if tblNum(numIdx) > maxNum
+                   move tblNum(numIdx) to maxNum
+               end-if
+           end-perform
 
-                   move spaces to FSym
-                   move space to FNum
+           move minNum to ZMinNum
+           move maxNum to ZMaxNum
 
-                   unstring ZNum1 delimited by all spaces
-                           into FSym FNUm
-                   end-unstring
+               unstring ZMinNum delimited by all spaces
+                     into FSym FNum
+               end-unstring
 
-                   
+               string FSym delimited by space
+                      FNum delimited by space
+                      into alpMinNum
+               end-string
 
-                   string FSym delimited by space
-                          FNum delimited by space
-                          into alpNum1
-                   end-string
-                   
                    move spaces to FSym
                    move space to FNum
 
-                   unstring ZNum2 delimited by all spaces
+                   unstring ZMaxNum delimited by all spaces
                             into FSym FNum
                    end-unstring
 
-          
-
-                   string FSym delimited by space
-                          FNum delimited by space
-                          into alpNum2
-                   end-string
-                   
-                 move spaces to FSym
-                   move space to FNum
-
-                   unstring ZNum1 delimited by all spaces
-                            into FSym FNum
-                   end-unstring
-                       
-                 
                    string FSym delimited by space
                           FNum delimited by space
-                          into alpNum3
+                          into alpMaxNum
                    end-string
 
-
                string "The smallest number is: " delimited by size
-                       function trim(alpDisp) delimited by space
+                       function trim(alpMinNum) delimited by space
+                       " | The largest number is: " delimited by size
+                       function trim(alpMaxNum) delimited by space
                        into result
                end-string
 
@@ -131,8 +119,7 @@
 
 
                display spaces
-             
-               
+
                open input outputFile
                    if OFStat = "00"
                        close outputFile
@@ -140,15 +127,13 @@
                     else
                        open output outputFile
                     end-if
-                   
-                   move space to bufferLine
-                   string "Num 1: " delimited by size
-                           function trim(alpNum1) delimited by space
-                           " | Num 2: " delimited by size
-                           function trim(alpNum2) delimited by space
-                           " | Num 3: " delimited by size
-                           function trim(alpNum3) delimited by space
+
+                   move spaces to bufferLine
+                   move 1 to ptr
+                   string "Count: " delimited by size
+                           function trim(numCount) delimited by size
                            into bufferLine
+                           with pointer ptr
                    end-string
                            write bufferLine
 
@@ -159,8 +144,51 @@
                            write bufferLine from space
 
                     close outputFile
-                   
 
-           goback. 
-               
-     
+           perform WRITE-AUDIT-TRAIL
+
+           goback.
+
+       WRITE-AUDIT-TRAIL.
+           move function current-date to curDateTime
+
+           move spaces to dispAuditDate
+           string curDateTime(1:4) delimited by size
+                  "-" delimited by size
+                  curDateTime(5:2) delimited by size
+                  "-" delimited by size
+                  curDateTime(7:2) delimited by size
+                  into dispAuditDate
+           end-string
+
+           move spaces to dispAuditTime
+           string curDateTime(9:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(11:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(13:2) delimited by size
+                  into dispAuditTime
+           end-string
+
+           move spaces to audit-line
+           string "PGM: SEL5" delimited by size
+                  " | DATE: " delimited by size
+                  dispAuditDate delimited by size
+                  " | TIME: " delimited by size
+                  dispAuditTime delimited by size
+                  " | OFSTAT: " delimited by size
+                  OFStat delimited by size
+                  into audit-line
+           end-string
+
+           open input auditFile
+               if AuditStat = "00"
+                   close auditFile
+                   open extend auditFile
+               else
+                   open output auditFile
+               end-if
+
+           write audit-line
+
+           close auditFile.
