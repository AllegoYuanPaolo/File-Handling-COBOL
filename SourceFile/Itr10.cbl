@@ -6,13 +6,31 @@
                file-control.
                    select optional outputFile
                        assign to "Itr10.dat"
-                       organization is line sequential.
+                       organization is line sequential
+                       file status is OFStat.
+
+                   select auditFile
+                       assign to "AUDIT-TRAIL.dat"
+                       organization is line sequential
+                       file status is AuditStat.
 
        DATA DIVISION.
            file section.
                fd outputFile.
                    01 bufferLine pic x(64).
+
+               fd auditFile.
+                   copy "AUDITTRL.cpy".
        local-STORAGE SECTION.
+           01 OFStat pic xx.
+
+           01 AuditStat pic xx.
+           01 curDateTime pic x(21).
+           01 dispAuditDate pic x(10).
+           01 dispAuditTime pic x(8).
+
+           01 runMode pic x.
+
            01 deci pic 9(3).
            01 ZDeci pic ZZ9.
 
@@ -26,11 +44,92 @@
            01 revBi pic x(32).
 
            01 pos pic 9(32) value 1.
+
+           01 binIn pic x(32).
+           01 binDigit pic x.
+           01 binValue pic 9(9) value 0.
+           01 ZBinValue pic Z(8)9.
+           01 binLen pic 9(3).
+           01 binIdx pic 9(3).
+
+           01 hexDigits pic x(16)
+               value "0123456789ABCDEF".
+           01 hexOut pic x(32) value spaces.
+           01 hexRemain pic 9(2).
+           01 revHex pic x(32).
+
        procedure division.
-              
-     
+
+           display "(D)ecimal to binary, (B)inary to decimal"
+           display "or decimal to (H)ex: " with no advancing
+           accept runMode
+
+           if runMode = 'B' or runMode = 'b'
+               perform BINARY-TO-DECIMAL
+           else if runMode = 'H' or runMode = 'h'
+               perform DECIMAL-TO-HEX
+           else
+               perform DECIMAL-TO-BINARY
+           end-if.
+
+           perform WRITE-AUDIT-TRAIL
+
+       GOBACK.
+
+       WRITE-AUDIT-TRAIL.
+           move function current-date to curDateTime
+
+           move spaces to dispAuditDate
+           string curDateTime(1:4) delimited by size
+                  "-" delimited by size
+                  curDateTime(5:2) delimited by size
+                  "-" delimited by size
+                  curDateTime(7:2) delimited by size
+                  into dispAuditDate
+           end-string
+
+           move spaces to dispAuditTime
+           string curDateTime(9:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(11:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(13:2) delimited by size
+                  into dispAuditTime
+           end-string
+
+           move spaces to audit-line
+           string "PGM: Itr10" delimited by size
+                  " | DATE: " delimited by size
+                  dispAuditDate delimited by size
+                  " | TIME: " delimited by size
+                  dispAuditTime delimited by size
+                  " | OFSTAT: " delimited by size
+                  OFStat delimited by size
+                  into audit-line
+           end-string
+
+           open input auditFile
+               if AuditStat = "00"
+                   close auditFile
+                   open extend auditFile
+               else
+                   open output auditFile
+               end-if
+
+           write audit-line
+
+           close auditFile.
+
+       DECIMAL-TO-BINARY.
            display "Decimal: " with no advancing
            accept deci
+
+           perform until deci is numeric and deci >= 0 and deci <= 999
+               display "Invalid entry - enter a whole number 0-999: "
+                   with no advancing
+               accept deci
+           end-perform
+
            display " "
 
            move deci to ZDeci
@@ -47,17 +146,17 @@
                    display "Binary: 0"
                    write bufferLine from "Binary: 0"
                    close outputFile
-                    exit program        
-               else 
+                    exit paragraph
+               else
                    perform until deci = 0
-                     divide deci by 2 giving deci remainder remain 
+                     divide deci by 2 giving deci remainder remain
                        move remain to bi(pos:1) *> bi = bi + rem
-                       
+
                        add 1 to pos
                    end-perform
                 end-if.
-                   
-                  
+
+
 
                    move function reverse(bi) to revBi
                    move function trim(revBi) to revBi
@@ -70,5 +169,80 @@
                        write bufferLine
                        write bufferLine from spaces
 
-           close outputFile
-       exit program.
+           close outputFile.
+
+       BINARY-TO-DECIMAL.
+           display "Binary: " with no advancing
+           accept binIn
+
+           move function trim(binIn) to binIn
+           move function length(function trim(binIn)) to binLen
+           move 0 to binValue
+
+           perform varying binIdx from 1 by 1 until binIdx > binLen
+               move binIn(binIdx:1) to binDigit
+               if binDigit = "1"
+                   compute binValue = binValue * 2 + 1
+               else
+                   compute binValue = binValue * 2
+               end-if
+           end-perform
+
+           move binValue to ZBinValue
+           display "Decimal: " ZBinValue
+
+           open extend outputFile
+               move spaces to bufferLine
+               string "Binary: " delimited by size
+                      function trim(binIn) delimited by size
+                      into bufferLine
+               end-string
+                   write bufferLine
+
+               move spaces to bufferLine
+               string "Decimal: " delimited by size
+                      function trim(ZBinValue) delimited by size
+                      into bufferLine
+               end-string
+                   write bufferLine
+                   write bufferLine from spaces
+           close outputFile.
+
+       DECIMAL-TO-HEX.
+           display "Decimal: " with no advancing
+           accept deci
+           move deci to ZDeci
+
+           move spaces to hexOut
+           move 1 to pos
+
+           if deci = 0
+               move "0" to hexOut(1:1)
+           else
+               perform until deci = 0
+                   divide deci by 16 giving deci remainder hexRemain
+                   move hexDigits(hexRemain + 1:1) to hexOut(pos:1)
+                   add 1 to pos
+               end-perform
+           end-if
+
+           move function reverse(hexOut) to revHex
+           move function trim(revHex) to revHex
+           display "Hex: " revHex
+
+           open extend outputFile
+               move spaces to bufferLine
+               string "Decimal: " delimited by size
+                      function trim(ZDeci) delimited by size
+                      into bufferLine
+               end-string
+                   write bufferLine
+
+               move spaces to bufferLine
+               string "Hex: " delimited by size
+                      function trim(revHex) delimited by size
+                      into bufferLine
+               end-string
+                   write bufferLine
+                   write bufferLine from spaces
+           close outputFile.
