@@ -9,45 +9,81 @@
                        organization is line sequential
                        file status is OFStat.
 
+                   select auditFile
+                       assign to "AUDIT-TRAIL.dat"
+                       organization is line sequential
+                       file status is AuditStat.
+
        data division.
            file section.
                fd outputFile.
                    01 bufferLine pic x(64).
+
+               fd auditFile.
+                   copy "AUDITTRL.cpy".
        local-storage section.
-       
-           01 letter pic x.
+
+           01 word pic x(32).
+           01 wordLen pic 99.
+           01 charIdx pic 99.
+           01 oneChar pic x.
+
+           01 vowelCount pic 99 value 0.
+           01 consonantCount pic 99 value 0.
+           01 dispVowelCount pic Z9.
+           01 dispConsonantCount pic Z9.
+
            01 OFStat pic xx.
            01 result pic x(32).
 
+           01 AuditStat pic xx.
+           01 curDateTime pic x(21).
+           01 dispAuditDate pic x(10).
+           01 dispAuditTime pic x(8).
+
        procedure division.
-       
-           display "enter letter: " with no advancing
-           accept letter
 
+           display "Enter word or line: " with no advancing
+           accept word
+
+           move function trim(word) to word
+           move function length(function trim(word)) to wordLen
+
+           perform varying charIdx from 1 by 1 until charIdx > wordLen
+               move word(charIdx:1) to oneChar
+               if  oneChar = 'A' or oneChar = 'E' or oneChar = 'O'
+                or oneChar = 'I' or oneChar = 'U'
+                or oneChar = 'a' or oneChar = 'e' or oneChar = 'o'
+                or oneChar = 'i' or oneChar = 'u'
+                   add 1 to vowelCount
+               else if oneChar not = space
+                   add 1 to consonantCount
+               end-if
+           end-perform
+
+           move vowelCount to dispVowelCount
+           move consonantCount to dispConsonantCount
 
-           if  letter = 'A' or letter = 'E' OR letter = 'O'             -
-            OR letter = 'I' OR letter ='U'
-               move "Your letter is a vowel" to result
-           else if letter = 'a' or letter = 'e' OR letter =             -
-           'o' OR letter = 'i' OR letter = 'u'
-               move "Your letter is a vowel" to result
-           else 
-               move  "Your letter is a consonant" to result
-           end-if.
+           string "Vowels: " delimited by size
+                  function trim(dispVowelCount) delimited by size
+                  " | Consonants: " delimited by size
+                  function trim(dispConsonantCount) delimited by size
+                  into result
+           end-string
 
            display result
 
                open input outputFile
                    if OFStat = "00"
-                       close outputFile 
+                       close outputFile
                        open extend outputFile
                    else
                        open output outputFile
                    end-if.
-                   
+
                    move spaces to bufferLine
-                   string "Letter: " delimited by size
-                          letter delimited by size
+                   string "Word: " delimited by size
+                          function trim(word) delimited by size
                           into bufferLine
                    end-string
                        write bufferLine
@@ -59,4 +95,50 @@
 
                close outputFile
 
-       goback. 
+           perform write-audit-trail
+
+       goback.
+
+       write-audit-trail.
+           move function current-date to curDateTime
+
+           move spaces to dispAuditDate
+           string curDateTime(1:4) delimited by size
+                  "-" delimited by size
+                  curDateTime(5:2) delimited by size
+                  "-" delimited by size
+                  curDateTime(7:2) delimited by size
+                  into dispAuditDate
+           end-string
+
+           move spaces to dispAuditTime
+           string curDateTime(9:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(11:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(13:2) delimited by size
+                  into dispAuditTime
+           end-string
+
+           move spaces to audit-line
+           string "PGM: SEL10" delimited by size
+                  " | DATE: " delimited by size
+                  dispAuditDate delimited by size
+                  " | TIME: " delimited by size
+                  dispAuditTime delimited by size
+                  " | OFSTAT: " delimited by size
+                  OFStat delimited by size
+                  into audit-line
+           end-string
+
+           open input auditFile
+               if AuditStat = "00"
+                   close auditFile
+                   open extend auditFile
+               else
+                   open output auditFile
+               end-if
+
+           write audit-line
+
+           close auditFile.
