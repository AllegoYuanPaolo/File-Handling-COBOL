@@ -9,15 +9,30 @@
                        organization is line sequential
                        file status is OFStat.
 
+                   select auditFile
+                       assign to "AUDIT-TRAIL.dat"
+                       organization is line sequential
+                       file status is AuditStat.
+
        DATA DIVISION.
            File section.
                fd outputFile.
                    01 bufferLine pic x(64).
+
+               fd auditFile.
+                   copy "AUDITTRL.cpy".
            local-STORAGE SECTION.
            01 result pic x(16).
            01 temp pic 9(3).
            01 Ztemp pic zz9.
+           01 fahrenheit pic S9(3)V99 comp-3.
+           01 Zfahrenheit pic -ZZ9.99.
            01 OFStat pic xx.
+
+           01 AuditStat pic xx.
+           01 curDateTime pic x(21).
+           01 dispAuditDate pic x(10).
+           01 dispAuditTime pic x(8).
        PROCEDURE DIVISION.
            DISPLAY "Enter temperature: " with no advancing
            accept temp
@@ -36,6 +51,8 @@
                 move "It's Very Hot" to result
            end-if.
 
+           compute fahrenheit = temp * 9 / 5 + 32
+
            display result
 
                open input outputFile
@@ -47,9 +64,13 @@
                    end-if.
                    
                    move temp to Ztemp
+                   move fahrenheit to Zfahrenheit
                    move spaces to bufferLine
                    string "Temperature: " delimited by size
                           function trim(Ztemp) delimited by space
+                          " C / " delimited by size
+                          function trim(Zfahrenheit) delimited by space
+                          " F" delimited by size
                           into bufferLine
                     end-string
                            write bufferLine
@@ -60,4 +81,50 @@
 
                close outputFile
 
-       goback. 
+           perform WRITE-AUDIT-TRAIL
+
+       goback.
+
+       WRITE-AUDIT-TRAIL.
+           move function current-date to curDateTime
+
+           move spaces to dispAuditDate
+           string curDateTime(1:4) delimited by size
+                  "-" delimited by size
+                  curDateTime(5:2) delimited by size
+                  "-" delimited by size
+                  curDateTime(7:2) delimited by size
+                  into dispAuditDate
+           end-string
+
+           move spaces to dispAuditTime
+           string curDateTime(9:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(11:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(13:2) delimited by size
+                  into dispAuditTime
+           end-string
+
+           move spaces to audit-line
+           string "PGM: SEL7" delimited by size
+                  " | DATE: " delimited by size
+                  dispAuditDate delimited by size
+                  " | TIME: " delimited by size
+                  dispAuditTime delimited by size
+                  " | OFSTAT: " delimited by size
+                  OFStat delimited by size
+                  into audit-line
+           end-string
+
+           open input auditFile
+               if AuditStat = "00"
+                   close auditFile
+                   open extend auditFile
+               else
+                   open output auditFile
+               end-if
+
+           write audit-line
+
+           close auditFile.
