@@ -9,11 +9,45 @@
                            organization is line sequential
                            file status is OFStat.
 
+                       select studentMaster
+                           assign to "STUDENT-MASTER.dat"
+                           organization is indexed
+                           access mode is dynamic
+                           record key is sm-student-id
+                           file status is SMStat.
+
+                       select rosterFile
+                           assign to "SEL6-ROSTER.dat"
+                           organization is line sequential
+                           file status is RFStat.
+
+                       select auditFile
+                           assign to "AUDIT-TRAIL.dat"
+                           organization is line sequential
+                           file status is AuditStat.
+
        DATA DIVISION.
            file section.
-               fd outputFile. 
+               fd outputFile.
                    01 bufferLine pic x(64).
+
+               fd studentMaster.
+                   copy "STUDENT-MASTER.cpy".
+
+               fd auditFile.
+                   copy "AUDITTRL.cpy".
+
+               fd rosterFile.
+                   01 roster-record.
+                       02 r-studentid pic 9(6).
+                       02 r-prelim    pic 9(3).
+                       02 r-midterm   pic 9(3).
+                       02 r-finals    pic 9(3).
+
            local-STORAGE SECTION.
+           01 SMStat pic xx.
+           01 studentID pic 9(6).
+
            01 prelim pic 9(3).
            01 midterm pic 9(3).
            01 finals pic 9(3).
@@ -30,7 +64,55 @@
 
            01 OFStat pic xx.
 
+           01 runMode pic x.
+           01 RFStat pic xx.
+           01 rosterEOF pic x value 'N'.
+
+           01 classCount pic 9(5) value 0.
+           01 classAveTotal pic 9(7) value 0.
+           01 classAve pic 9(3).
+           01 dispClassAve pic zz9.
+
+           01 gradedCount pic 9(5) value 0.
+           01 gradedAveTotal pic 9(7) value 0.
+
+           01 roster-list.
+               02 roster-entry occurs 1 to 100 times
+                       depending on classCount
+                       indexed by roster-idx.
+                   03 rl-studentid pic 9(6).
+                   03 rl-result    pic x(4).
+
+           01 AuditStat pic xx.
+           01 curDateTime pic x(21).
+           01 dispAuditDate pic x(10).
+           01 dispAuditTime pic x(8).
+
+           01 pageNum pic 9(3) value 1.
+           01 lineOnPage pic 9(3) value 0.
+           01 linesPerPage pic 9(3) value 15.
+           01 dispPageNum pic ZZ9.
+
        PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           display "Sel6 grade run - (I)nteractive or (B)atch: "
+               with no advancing
+           accept runMode
+
+           if runMode = 'B' or runMode = 'b'
+               perform BATCH-RUN
+           else
+               perform INTERACTIVE-RUN
+           end-if.
+
+           perform WRITE-AUDIT-TRAIL
+
+       goback.
+
+       INTERACTIVE-RUN.
+           display "Enter Student ID: "
+           accept studentID
+
            display "Enter prelim: "
            accept prelim
 
@@ -39,19 +121,124 @@
 
            display "Enter finals: "
            accept finals
-     
 
+           perform COMPUTE-GRADE
+
+           display "Average: " dispAve
+           display "______________"
+           display "Your grade is: " result
+
+           open input outputFile
+               if OFStat = '00'
+                   close outputFile
+                   open extend outputFile
+                else
+                   open output outputFile
+                   move 1 to pageNum
+                   move 0 to lineOnPage
+                   perform WRITE-PAGE-HEADER
+                end-if.
+
+           perform WRITE-DETAIL
+           close outputFile
+
+           perform UPDATE-STUDENT-MASTER.
+
+       BATCH-RUN.
+           open input rosterFile
+           if RFStat not = '00'
+               display "ERROR: cannot open roster file " RFStat
+               move 8 to RETURN-CODE
+               exit paragraph
+           end-if
+
+           open input outputFile
+               if OFStat = '00'
+                   close outputFile
+                   open extend outputFile
+                else
+                   open output outputFile
+                end-if.
+
+           move 1 to pageNum
+           move 0 to lineOnPage
+           perform WRITE-PAGE-HEADER
+
+           read rosterFile
+               at end move 'Y' to rosterEOF
+           end-read
+
+           perform until rosterEOF = 'Y'
+               move r-studentid to studentID
+               move r-prelim to prelim
+               move r-midterm to midterm
+               move r-finals to finals
+
+               perform COMPUTE-GRADE
+               perform CHECK-PAGE-BREAK
+               perform WRITE-DETAIL
+               add 1 to lineOnPage
+               perform UPDATE-STUDENT-MASTER
+
+               if classCount < 100
+                   add 1 to classCount
+                   add ave to classAveTotal
+                   move studentID to rl-studentid(classCount)
+                   move result to rl-result(classCount)
+               else
+                   display "WARNING: roster-list full (100) - "
+                       "skipping summary entry for " studentID
+               end-if
+
+               if result not = "INC"
+                   add 1 to gradedCount
+                   add ave to gradedAveTotal
+               end-if
+
+               read rosterFile
+                   at end move 'Y' to rosterEOF
+               end-read
+           end-perform
+
+           close rosterFile
+
+           perform WRITE-CLASS-SUMMARY
+
+           close outputFile.
+
+       WRITE-PAGE-HEADER.
+           move pageNum to dispPageNum
+           write bufferLine from "===== SEL6 GRADE REPORT ====="
+
+           move spaces to bufferLine
+           string "PAGE: " delimited by size
+                  function trim(dispPageNum) delimited by size
+                  into bufferLine
+           end-string
+               write bufferLine
+
+           write bufferLine from
+               "Student | Prelim | Midterm | Finals | Avg | Grade"
+           write bufferLine from "---------------------------------"
+
+           move 0 to lineOnPage
+           add 1 to pageNum.
+
+       CHECK-PAGE-BREAK.
+           if lineOnPage >= linesPerPage
+               perform WRITE-PAGE-HEADER
+           end-if.
+
+       COMPUTE-GRADE.
            compute ave = (prelim + midterm + finals) / 3
            move ave to dispAve
            move prelim to dispPre
            move midterm to dispMid
            move finals to dispFin
 
-           display "Average: " dispAve
-
-           display "______________"
-           
-           if ave >= 97 and ave <=100
+           if prelim = 0 or midterm = 0 or finals = 0
+               move "INC" to result
+           else if ave >= 97 and ave <=100
                move "1.0" to result
            else if ave >= 94 and ave <=96
                move "1.25" to result
@@ -73,23 +260,14 @@
                move "5.0" to result
            end-if.
 
-           display "Your grade is: " result
-
-               open input outputFile
-                   if OFStat = '00'
-                       close outputFile
-                       open extend outputFile
-                    else
-                       open output outputFile
-                    end-if.
-
-                   move spaces to bufferLine 
+       WRITE-DETAIL.
+                   move spaces to bufferLine
                     string "Prelim: " delimited by size
                            function trim(dispPre) delimited by size
                            " | Midterm: " delimited by size
                            function trim(dispMid) delimited by size
                            " | Finals: " delimited by size
-                           function trim(dispFin) delimited by size 
+                           function trim(dispFin) delimited by size
                            into bufferLine
                      end-string
                            write bufferLine
@@ -111,11 +289,156 @@
                                write bufferLine
 
                                write bufferLine from "-----------------"
-                               write bufferLine from space
+                               write bufferLine from space.
 
-                   close outputFile
-                
-            
+       WRITE-CLASS-SUMMARY.
+           if gradedCount > 0
+               compute classAve = gradedAveTotal / gradedCount
+           else
+               move 0 to classAve
+           end-if
+           move classAve to dispClassAve
+
+           write bufferLine from "===== CLASS SUMMARY ====="
+
+           move spaces to bufferLine
+           string "Class Average: " delimited by size
+                  function trim(dispClassAve) delimited by space
+                  into bufferLine
+           end-string
+               write bufferLine
+
+           write bufferLine from "--- Honor Roll (1.75 and better) ---"
+           perform varying roster-idx from 1 by 1
+                   until roster-idx > classCount
+               if rl-result(roster-idx) = "1.0"  or
+                  rl-result(roster-idx) = "1.25" or
+                  rl-result(roster-idx) = "1.5"  or
+                  rl-result(roster-idx) = "1.75"
+                   move spaces to bufferLine
+                   string "Student ID: " delimited by size
+                          rl-studentid(roster-idx) delimited by size
+                          " | Grade: " delimited by size
+                          function trim(rl-result(roster-idx))
+                              delimited by size
+                          into bufferLine
+                   end-string
+                       write bufferLine
+               end-if
+           end-perform
+
+           write bufferLine from "--- Failing (5.0) ---"
+           perform varying roster-idx from 1 by 1
+                   until roster-idx > classCount
+               if rl-result(roster-idx) = "5.0"
+                   move spaces to bufferLine
+                   string "Student ID: " delimited by size
+                          rl-studentid(roster-idx) delimited by size
+                          into bufferLine
+                   end-string
+                       write bufferLine
+               end-if
+           end-perform
+
+           write bufferLine from "--- Incomplete (INC) ---"
+           perform varying roster-idx from 1 by 1
+                   until roster-idx > classCount
+               if rl-result(roster-idx) = "INC"
+                   move spaces to bufferLine
+                   string "Student ID: " delimited by size
+                          rl-studentid(roster-idx) delimited by size
+                          into bufferLine
+                   end-string
+                       write bufferLine
+               end-if
+           end-perform
+
+           write bufferLine from "--------------------------"
+           write bufferLine from space.
+
+       UPDATE-STUDENT-MASTER.
+           open i-o studentMaster
+           if SMStat = "35"
+               open output studentMaster
+               close studentMaster
+               open i-o studentMaster
+           end-if
+
+           move studentID to sm-student-id
+           read studentMaster
+               invalid key
+                   move 1 to sm-term-count
+                   move prelim to sm-term-prelim(1)
+                   move midterm to sm-term-midterm(1)
+                   move finals to sm-term-finals(1)
+                   move ave to sm-term-average(1)
+                   write student-master-record
+               not invalid key
+                   if sm-term-count < 10
+                       add 1 to sm-term-count
+                   else
+                       perform varying sm-term-idx from 1 by 1
+                               until sm-term-idx > 9
+                           move sm-term-prelim(sm-term-idx + 1)
+                               to sm-term-prelim(sm-term-idx)
+                           move sm-term-midterm(sm-term-idx + 1)
+                               to sm-term-midterm(sm-term-idx)
+                           move sm-term-finals(sm-term-idx + 1)
+                               to sm-term-finals(sm-term-idx)
+                           move sm-term-average(sm-term-idx + 1)
+                               to sm-term-average(sm-term-idx)
+                       end-perform
+                   end-if
+                   move prelim to sm-term-prelim(sm-term-count)
+                   move midterm to sm-term-midterm(sm-term-count)
+                   move finals to sm-term-finals(sm-term-count)
+                   move ave to sm-term-average(sm-term-count)
+                   rewrite student-master-record
+           end-read
+
+           close studentMaster.
+
+       WRITE-AUDIT-TRAIL.
+           move function current-date to curDateTime
+
+           move spaces to dispAuditDate
+           string curDateTime(1:4) delimited by size
+                  "-" delimited by size
+                  curDateTime(5:2) delimited by size
+                  "-" delimited by size
+                  curDateTime(7:2) delimited by size
+                  into dispAuditDate
+           end-string
+
+           move spaces to dispAuditTime
+           string curDateTime(9:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(11:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(13:2) delimited by size
+                  into dispAuditTime
+           end-string
+
+           move spaces to audit-line
+           string "PGM: SEL6" delimited by size
+                  " | DATE: " delimited by size
+                  dispAuditDate delimited by size
+                  " | TIME: " delimited by size
+                  dispAuditTime delimited by size
+                  " | OFSTAT: " delimited by size
+                  OFStat delimited by size
+                  into audit-line
+           end-string
+
+           open input auditFile
+               if AuditStat = "00"
+                   close auditFile
+                   open extend auditFile
+               else
+                   open output auditFile
+               end-if
+
+           write audit-line
 
+           close auditFile.
 
-       goback. 
