@@ -0,0 +1,266 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAYSUM.
+
+       ENVIRONMENT DIVISION.
+           input-output section.
+               file-control.
+                   select scanFile
+                       assign to wsScanFilename
+                       organization is line sequential
+                       file status is ScanStat.
+
+                   select summaryFile
+                       assign to "DaySum.dat"
+                       organization is line sequential
+                       file status is OFStat.
+
+                   select auditFile
+                       assign to "AUDIT-TRAIL.dat"
+                       organization is line sequential
+                       file status is AuditStat.
+
+       DATA DIVISION.
+           file section.
+               fd scanFile.
+                   01 scanLine pic x(128).
+
+               fd summaryFile.
+                   01 bufferLine pic x(80).
+
+               fd auditFile.
+                   copy "AUDITTRL.cpy".
+
+       WORKING-STORAGE SECTION.
+           01 wsScanFilename pic x(30).
+           01 ScanStat pic xx.
+           01 scanEOF pic x value 'N'.
+
+           01 OFStat pic xx.
+
+           01 AuditStat pic xx.
+           01 curDateTime pic x(21).
+           01 dispAuditDate pic x(10).
+           01 dispAuditTime pic x(8).
+
+           01 scan-total pic 9(3) value 32.
+           01 scan-table.
+               02 scan-entry occurs 32 times.
+                   03 sf-progname pic x(10).
+                   03 sf-filename pic x(20).
+                   03 sf-linecount pic 9(5) value 0.
+                   03 sf-isexception pic x value 'N'.
+           01 scan-idx pic 9(3).
+
+           01 dispLineCount pic ZZZZ9.
+           01 grandTotalLines pic 9(7) value 0.
+           01 dispGrandTotal pic ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           perform GET-TIMESTAMP
+           perform BUILD-SCAN-TABLE
+           perform SCAN-ALL-FILES
+
+           open output summaryFile
+               perform WRITE-SUMMARY-REPORT
+           close summaryFile
+
+           perform WRITE-AUDIT-TRAIL
+
+       goback.
+
+       BUILD-SCAN-TABLE.
+           move "Seq1"  to sf-progname(1)
+           move "Seq1.dat"  to sf-filename(1)
+           move "Seq2"  to sf-progname(2)
+           move "Seq2.dat"  to sf-filename(2)
+           move "Seq3"  to sf-progname(3)
+           move "Seq3.dat"  to sf-filename(3)
+           move "Seq4"  to sf-progname(4)
+           move "Seq4.dat"  to sf-filename(4)
+           move "Seq5"  to sf-progname(5)
+           move "Seq5.dat"  to sf-filename(5)
+           move "Seq6"  to sf-progname(6)
+           move "Seq6.dat"  to sf-filename(6)
+           move "Seq7"  to sf-progname(7)
+           move "Seq7.dat"  to sf-filename(7)
+           move "Seq8"  to sf-progname(8)
+           move "Seq8.dat"  to sf-filename(8)
+           move "Seq9"  to sf-progname(9)
+           move "Seq9.dat"  to sf-filename(9)
+           move "Seq10" to sf-progname(10)
+           move "Seq10.dat" to sf-filename(10)
+
+           move "Sel1"  to sf-progname(11)
+           move "Sel1.dat"  to sf-filename(11)
+           move "Sel2"  to sf-progname(12)
+           move "Sel2.dat"  to sf-filename(12)
+           move "Sel3"  to sf-progname(13)
+           move "Sel3.dat"  to sf-filename(13)
+           move "Sel4"  to sf-progname(14)
+           move "Sel4.dat"  to sf-filename(14)
+           move "Sel5"  to sf-progname(15)
+           move "Sel5.dat"  to sf-filename(15)
+           move "Sel6"  to sf-progname(16)
+           move "Sel6.dat"  to sf-filename(16)
+           move "Sel7"  to sf-progname(17)
+           move "Sel7.dat"  to sf-filename(17)
+           move "Sel8"  to sf-progname(18)
+           move "Sel8.dat"  to sf-filename(18)
+           move "Sel9"  to sf-progname(19)
+           move "Sel9.dat"  to sf-filename(19)
+           move "Sel10" to sf-progname(20)
+           move "Sel10.dat" to sf-filename(20)
+
+           move "Itr1"  to sf-progname(21)
+           move "Itr1.dat"  to sf-filename(21)
+           move "Itr2"  to sf-progname(22)
+           move "Itr2.dat"  to sf-filename(22)
+           move "Itr3"  to sf-progname(23)
+           move "Itr3.dat"  to sf-filename(23)
+           move "Itr4"  to sf-progname(24)
+           move "Itr4.dat"  to sf-filename(24)
+           move "Itr5"  to sf-progname(25)
+           move "Itr5.dat"  to sf-filename(25)
+           move "Itr6"  to sf-progname(26)
+           move "Itr6.dat"  to sf-filename(26)
+           move "Itr7"  to sf-progname(27)
+           move "Itr7.dat"  to sf-filename(27)
+           move "Itr8"  to sf-progname(28)
+           move "Itr8.dat"  to sf-filename(28)
+           move "Itr9"  to sf-progname(29)
+           move "Itr9.dat"  to sf-filename(29)
+           move "Itr10" to sf-progname(30)
+           move "Itr10.dat" to sf-filename(30)
+
+           move "TEMPSTN"   to sf-progname(31)
+           move "TempStation.dat" to sf-filename(31)
+
+           move "SEL8-REJ"  to sf-progname(32)
+           move "SEL8-REJECTS.dat" to sf-filename(32)
+           move 'Y' to sf-isexception(32).
+
+       SCAN-ALL-FILES.
+           perform varying scan-idx from 1 by 1
+                   until scan-idx > scan-total
+               move sf-filename(scan-idx) to wsScanFilename
+               move 0 to sf-linecount(scan-idx)
+               move 'N' to scanEOF
+
+               open input scanFile
+               if ScanStat = "00"
+                   perform until scanEOF = 'Y'
+                       read scanFile
+                           at end move 'Y' to scanEOF
+                           not at end
+                               add 1 to sf-linecount(scan-idx)
+                       end-read
+                   end-perform
+                   close scanFile
+               end-if
+
+               add sf-linecount(scan-idx) to grandTotalLines
+           end-perform.
+
+       WRITE-SUMMARY-REPORT.
+           write bufferLine from "===== DAILY OPERATIONS SUMMARY ====="
+
+           move spaces to bufferLine
+           string "Date: " delimited by size
+                  dispAuditDate delimited by size
+                  " | Time: " delimited by size
+                  dispAuditTime delimited by size
+                  into bufferLine
+           end-string
+               write bufferLine
+
+           write bufferLine from "-------------------------------------"
+           write bufferLine from "Program    Lines Written"
+
+           perform varying scan-idx from 1 by 1
+                   until scan-idx > scan-total
+               if sf-isexception(scan-idx) not = 'Y'
+                   move sf-linecount(scan-idx) to dispLineCount
+                   move spaces to bufferLine
+                   string sf-progname(scan-idx) delimited by size
+                          "  " delimited by size
+                          function trim(dispLineCount) delimited by size
+                          into bufferLine
+                   end-string
+                       write bufferLine
+               end-if
+           end-perform
+
+           write bufferLine from "-------------------------------------"
+
+           move grandTotalLines to dispGrandTotal
+           move spaces to bufferLine
+           string "Total lines across suite: " delimited by size
+                  function trim(dispGrandTotal) delimited by size
+                  into bufferLine
+           end-string
+               write bufferLine
+
+           write bufferLine from "--- Exceptions / Rejects ---"
+
+           perform varying scan-idx from 1 by 1
+                   until scan-idx > scan-total
+               if sf-isexception(scan-idx) = 'Y'
+                   move sf-linecount(scan-idx) to dispLineCount
+                   move spaces to bufferLine
+                   string sf-progname(scan-idx) delimited by size
+                          "  " delimited by size
+                          function trim(dispLineCount) delimited by size
+                          into bufferLine
+                   end-string
+                       write bufferLine
+               end-if
+           end-perform
+
+           write bufferLine from "====================================="
+           write bufferLine from spaces.
+
+       GET-TIMESTAMP.
+           move function current-date to curDateTime
+
+           move spaces to dispAuditDate
+           string curDateTime(1:4) delimited by size
+                  "-" delimited by size
+                  curDateTime(5:2) delimited by size
+                  "-" delimited by size
+                  curDateTime(7:2) delimited by size
+                  into dispAuditDate
+           end-string
+
+           move spaces to dispAuditTime
+           string curDateTime(9:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(11:2) delimited by size
+                  ":" delimited by size
+                  curDateTime(13:2) delimited by size
+                  into dispAuditTime
+           end-string.
+
+       WRITE-AUDIT-TRAIL.
+           move spaces to audit-line
+           string "PGM: DAYSUM" delimited by size
+                  " | DATE: " delimited by size
+                  dispAuditDate delimited by size
+                  " | TIME: " delimited by size
+                  dispAuditTime delimited by size
+                  " | OFSTAT: " delimited by size
+                  OFStat delimited by size
+                  into audit-line
+           end-string
+
+           open input auditFile
+               if AuditStat = "00"
+                   close auditFile
+                   open extend auditFile
+               else
+                   open output auditFile
+               end-if
+
+           write audit-line
+
+           close auditFile.
